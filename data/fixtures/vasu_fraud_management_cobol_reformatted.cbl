@@ -1,1239 +1,1741 @@
-000100 IDENTIFICATION DIVISION.                                                
-000200 PROGRAM-ID. FRAUD-MGMT-SYSTEM.                                          
-000300 AUTHOR. FRAUD-DETECTION-TEAM.                                           
-000400 DATE-WRITTEN. 2025-08-06.                                               
-000500 DATE-COMPILED.                                                          
-000600 
-000700 ENVIRONMENT DIVISION.                                                   
-000800 CONFIGURATION SECTION.                                                  
-000900 SOURCE-COMPUTER. IBM-Z15.                                               
-001000 OBJECT-COMPUTER. IBM-Z15.                                               
-001100 
-001200 INPUT-OUTPUT SECTION.                                                   
-001300 FILE-CONTROL.                                                           
-001400     SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
-001500     ORGANIZATION IS SEQUENTIAL
-001600     ACCESS MODE IS SEQUENTIAL
-001700 FILE STATUS IS WS-TRANS-STATUS.                                         
-001800 
-001900     SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
-002000     ORGANIZATION IS INDEXED
-002100     ACCESS MODE IS DYNAMIC
-002200     RECORD KEY IS CUST-CARD-NUMBER
-002300 FILE STATUS IS WS-CUST-STATUS.                                          
-002400 
-002500     SELECT MERCHANT-FILE ASSIGN TO 'MERCHFILE'
-002600     ORGANIZATION IS INDEXED
-002700     ACCESS MODE IS DYNAMIC
-002800     RECORD KEY IS MERCH-ID
-002900 FILE STATUS IS WS-MERCH-STATUS.                                         
-003000 
-003100     SELECT FRAUD-LOG ASSIGN TO 'FRAUDLOG'
-003200     ORGANIZATION IS SEQUENTIAL
-003300     ACCESS MODE IS SEQUENTIAL
-003400 FILE STATUS IS WS-FRAUD-STATUS.                                         
-003500 
-003600     SELECT VELOCITY-FILE ASSIGN TO 'VELOFILE'
-003700     ORGANIZATION IS INDEXED
-003800     ACCESS MODE IS DYNAMIC
-003900     RECORD KEY IS VELO-CARD-NUMBER
-004000 FILE STATUS IS WS-VELO-STATUS.                                          
-004100 
-004200 DATA DIVISION.                                                          
-004300 FILE SECTION.                                                           
-004400 
-004500 FD  TRANSACTION-FILE                                                    
-004600     RECORDING MODE IS F
-004700 RECORD CONTAINS 200 CHARACTERS.                                         
-004800 01  TRANSACTION-RECORD.                                                 
-004900 05  TRANS-ID                PIC 9(12).                                  
-005000 05  TRANS-CARD-NUMBER       PIC 9(16).                                  
-005100 05  TRANS-AMOUNT            PIC 9(8)V99.                                
-005200 05  TRANS-DATE              PIC 9(8).                                   
-005300 05  TRANS-TIME              PIC 9(6).                                   
-005400 05  TRANS-MERCHANT-ID       PIC X(10).                                  
-005500 05  TRANS-MERCHANT-CAT      PIC 9(4).                                   
-005600 05  TRANS-TYPE              PIC X(2).                                   
-005700 05  TRANS-LOCATION-ZIP      PIC X(10).                                  
-005800 05  TRANS-COUNTRY-CODE      PIC X(3).                                   
-005900 05  TRANS-CURRENCY          PIC X(3).                                   
-006000 05  TRANS-CHANNEL           PIC X(3).                                   
-006100 05  TRANS-POS-ENTRY         PIC X(2).                                   
-006200 05  TRANS-CHIP-STATUS       PIC X(1).                                   
-006300 05  TRANS-PIN-VERIFIED      PIC X(1).                                   
-006400 05  FILLER                  PIC X(134).                                 
-006500 
-006600 FD  CUSTOMER-FILE                                                       
-006700     RECORDING MODE IS F
-006800 RECORD CONTAINS 300 CHARACTERS.                                         
-006900 01  CUSTOMER-RECORD.                                                    
-007000 05  CUST-CARD-NUMBER        PIC 9(16).                                  
-007100 05  CUST-NAME               PIC X(40).                                  
-007200 05  CUST-HOME-ZIP           PIC X(10).                                  
-007300 05  CUST-HOME-COUNTRY       PIC X(3).                                   
-007400 05  CUST-ACCOUNT-OPEN-DATE  PIC 9(8).                                   
-007500 05  CUST-CREDIT-LIMIT       PIC 9(8)V99.                                
-007600 05  CUST-CURRENT-BALANCE    PIC 9(8)V99.                                
-007700 05  CUST-RISK-SCORE         PIC 9(3).                                   
-007800 05  CUST-FRAUD-FLAG         PIC X(1).                                   
-007900 05  CUST-LAST-TRANS-DATE    PIC 9(8).                                   
-008000 05  CUST-AVG-MONTHLY-SPEND  PIC 9(8)V99.                                
-008100 05  CUST-MAX-DAILY-SPEND    PIC 9(8)V99.                                
-008200 05  CUST-TRAVEL-FLAG        PIC X(1).                                   
-008300 05  CUST-PHONE-NUMBER       PIC X(15).                                  
-008400 05  CUST-EMAIL              PIC X(50).                                  
-008500 05  FILLER                  PIC X(144).                                 
-008600 
-008700 FD  MERCHANT-FILE                                                       
-008800     RECORDING MODE IS F
-008900 RECORD CONTAINS 150 CHARACTERS.                                         
-009000 01  MERCHANT-RECORD.                                                    
-009100 05  MERCH-ID                PIC X(10).                                  
-009200 05  MERCH-NAME              PIC X(40).                                  
-009300 05  MERCH-CATEGORY          PIC 9(4).                                   
-009400 05  MERCH-RISK-LEVEL        PIC 9(2).                                   
-009500 05  MERCH-ZIP               PIC X(10).                                  
-009600 05  MERCH-COUNTRY           PIC X(3).                                   
-009700 05  MERCH-FRAUD-RATE        PIC 9(3)V99.                                
-009800 05  MERCH-LAST-FRAUD-DATE   PIC 9(8).                                   
-009900 05  FILLER                  PIC X(70).                                  
-010000 
-010100 FD  FRAUD-LOG                                                           
-010200     RECORDING MODE IS F
-010300 RECORD CONTAINS 400 CHARACTERS.                                         
-010400 01  FRAUD-LOG-RECORD.                                                   
-010500 05  FRAUD-TIMESTAMP         PIC X(20).                                  
-010600 05  FRAUD-TRANS-ID          PIC 9(12).                                  
-010700 05  FRAUD-CARD-NUMBER       PIC 9(16).                                  
-010800 05  FRAUD-REASON-CODE       PIC X(10).                                  
-010900 05  FRAUD-RISK-SCORE        PIC 9(3).                                   
-011000 05  FRAUD-ACTION-TAKEN      PIC X(20).                                  
-011100 05  FRAUD-RULE-TRIGGERED    PIC X(50).                                  
-011200 05  FRAUD-AMOUNT            PIC 9(8)V99.                                
-011300 05  FRAUD-MERCHANT          PIC X(40).                                  
-011400 05  FRAUD-LOCATION          PIC X(20).                                  
-011500 05  FRAUD-ANALYST-ID        PIC X(10).                                  
-011600 05  FRAUD-RESOLUTION        PIC X(100).                                 
-011700 05  FILLER                  PIC X(73).                                  
-011800 
-011900 FD  VELOCITY-FILE                                                       
-012000     RECORDING MODE IS F
-012100 RECORD CONTAINS 100 CHARACTERS.                                         
-012200 01  VELOCITY-RECORD.                                                    
-012300 05  VELO-CARD-NUMBER        PIC 9(16).                                  
-012400 05  VELO-TRANS-COUNT-1H     PIC 9(3).                                   
-012500 05  VELO-AMOUNT-1H          PIC 9(8)V99.                                
-012600 05  VELO-TRANS-COUNT-24H    PIC 9(4).                                   
-012700 05  VELO-AMOUNT-24H         PIC 9(8)V99.                                
-012800 05  VELO-LAST-UPDATE        PIC 9(14).                                  
-012900 05  VELO-LOCATION-COUNT     PIC 9(2).                                   
-013000 05  VELO-MERCHANT-COUNT     PIC 9(3).                                   
-013100 05  FILLER                  PIC X(31).                                  
-013200 
-013300 WORKING-STORAGE SECTION.                                                
-013400 
-013500* File Status Variables                                                  
-013600 01  WS-TRANS-STATUS             PIC XX.                                 
-013700 01  WS-CUST-STATUS              PIC XX.                                 
-013800 01  WS-MERCH-STATUS             PIC XX.                                 
-013900 01  WS-FRAUD-STATUS             PIC XX.                                 
-014000 01  WS-VELO-STATUS              PIC XX.                                 
-014100 
-014200* Control Variables                                                      
-014300 01  WS-EOF-FLAG                 PIC X VALUE 'N'.                        
-014400 88  EOF-REACHED             VALUE 'Y'.                                  
-014500 01  WS-FRAUD-DETECTED           PIC X VALUE 'N'.                        
-014600 88  FRAUD-FOUND             VALUE 'Y'.                                  
-014700 01  WS-PROCESS-FLAG             PIC X VALUE 'Y'.                        
-014800 
-014900* Risk Assessment Variables                                              
-015000 01  WS-TOTAL-RISK-SCORE         PIC 9(4) VALUE ZERO.                    
-015100 01  WS-TRANSACTION-RISK         PIC 9(3) VALUE ZERO.                    
-015200 01  WS-VELOCITY-RISK            PIC 9(3) VALUE ZERO.                    
-015300 01  WS-LOCATION-RISK            PIC 9(3) VALUE ZERO.                    
-015400 01  WS-MERCHANT-RISK            PIC 9(3) VALUE ZERO.                    
-015500 01  WS-BEHAVIORAL-RISK          PIC 9(3) VALUE ZERO.                    
-015600 
-015700* Fraud Thresholds                                                       
-015800 01  WS-FRAUD-THRESHOLDS.                                                
-015900 05  HIGH-RISK-THRESHOLD     PIC 9(3) VALUE 800.                         
-016000 05  MEDIUM-RISK-THRESHOLD   PIC 9(3) VALUE 500.                         
-016100 05  LOW-RISK-THRESHOLD      PIC 9(3) VALUE 300.                         
-016200 05  MAX-DAILY-VELOCITY      PIC 9(4) VALUE 50.                          
-016300 05  MAX-HOURLY-VELOCITY     PIC 9(2) VALUE 10.                          
-016400 05  SUSPICIOUS-AMOUNT       PIC 9(8)V99 VALUE 5000.00.                  
-016500 05  MAX-LOCATION-VARIANCE   PIC 9(4) VALUE 1000.                        
-016600 
-016700* Counters and Statistics                                                
-016800 01  WS-COUNTERS.                                                        
-016900 05  WS-TRANSACTIONS-PROCESSED PIC 9(8) VALUE ZERO.                      
-017000 05  WS-FRAUD-DETECTED-COUNT   PIC 9(6) VALUE ZERO.                      
-017100 05  WS-FALSE-POSITIVE-COUNT   PIC 9(6) VALUE ZERO.                      
-017200 05  WS-APPROVED-COUNT         PIC 9(8) VALUE ZERO.                      
-017300 05  WS-DECLINED-COUNT         PIC 9(6) VALUE ZERO.                      
-017400 
-017500* Work Variables                                                         
-017600 01  WS-CURRENT-TIMESTAMP        PIC X(20).                              
-017700 01  WS-WORK-AMOUNT              PIC 9(8)V99.                            
-017800 01  WS-WORK-DATE                PIC 9(8).                               
-017900 01  WS-WORK-TIME                PIC 9(6).                               
-018000 01  WS-DAYS-DIFF                PIC S9(4) COMP.                         
-018100 01  WS-DISTANCE-KM              PIC 9(6).                               
-018200 01  WS-TIME-DIFF-HOURS          PIC 9(4).                               
-018300 
-018400* Rule Engine Variables                                                  
-018500 01  WS-RULE-RESULTS.                                                    
-018600 05  RULE-01-TRIGGERED       PIC X VALUE 'N'.                            
-018700 05  RULE-02-TRIGGERED       PIC X VALUE 'N'.                            
-018800 05  RULE-03-TRIGGERED       PIC X VALUE 'N'.                            
-018900 05  RULE-04-TRIGGERED       PIC X VALUE 'N'.                            
-019000 05  RULE-05-TRIGGERED       PIC X VALUE 'N'.                            
-019100 05  RULE-06-TRIGGERED       PIC X VALUE 'N'.                            
-019200 05  RULE-07-TRIGGERED       PIC X VALUE 'N'.                            
-019300 05  RULE-08-TRIGGERED       PIC X VALUE 'N'.                            
-019400 05  RULE-09-TRIGGERED       PIC X VALUE 'N'.                            
-019500 05  RULE-10-TRIGGERED       PIC X VALUE 'N'.                            
-019600 
-019700* Fraud Action Codes                                                     
-019800 01  WS-FRAUD-ACTIONS.                                                   
-019900 05  ACTION-DECLINE          PIC X(20) VALUE 'DECLINE-TRANSACTION'.      
-020000 05  ACTION-HOLD             PIC X(20) VALUE 'HOLD-FOR-REVIEW'.          
-020100 05  ACTION-VERIFY           PIC X(20) VALUE 'CUSTOMER-VERIFY'.          
-020200 05  ACTION-APPROVE          PIC X(20) VALUE 'APPROVE-NORMAL'.           
-020300 05  ACTION-FLAG             PIC X(20) VALUE 'FLAG-ACCOUNT'.             
-020400 
-020500* Error Messages                                                         
-020600 01  WS-ERROR-MESSAGES.                                                  
-020700     05  ERR-FILE-NOT-FOUND      PIC X(50)
-020800 VALUE 'ERROR: Required file not found or accessible'.                   
-020900     05  ERR-INVALID-CARD        PIC X(50)
-021000 VALUE 'ERROR: Invalid card number format'.                              
-021100     05  ERR-SYSTEM-ERROR        PIC X(50)
-021200 VALUE 'ERROR: System processing error occurred'.                        
-021300 
-021400 PROCEDURE DIVISION.                                                     
-021500 
-021600 0000-MAIN-CONTROL SECTION.                                              
-021700 0000-MAIN-PROCESS.                                                      
-021800     PERFORM 1000-INITIALIZE-PROGRAM
-021900     PERFORM 2000-PROCESS-TRANSACTIONS
-022000     PERFORM 9000-FINALIZE-PROGRAM
-022100     STOP RUN.
-022200 
-022300 1000-INITIALIZE-PROGRAM SECTION.                                        
-022400 1000-INIT-START.                                                        
-022500     DISPLAY 'FRAUD MANAGEMENT SYSTEM - INITIALIZING'
-022600     PERFORM 1100-OPEN-FILES
-022700     PERFORM 1200-INITIALIZE-VARIABLES
-022800     PERFORM 1300-LOAD-FRAUD-PARAMETERS.
-022900 
-023000 1100-OPEN-FILES.                                                        
-023100     OPEN INPUT TRANSACTION-FILE
-023200     IF WS-TRANS-STATUS NOT = '00'
-023300     DISPLAY ERR-FILE-NOT-FOUND ' - TRANSACTION FILE'
-023400     STOP RUN
-023500     END-IF
-023600 
-023700     WRITE FRAUD-LOG-RECORD
-023800     IF WS-FRAUD-STATUS NOT = '00'
-023900     DISPLAY 'ERROR WRITING TO FRAUD LOG: ' WS-FRAUD-STATUS
-024000 END-IF.                                                                 
-024100 
-024200 3100-UPDATE-CUSTOMER-PROFILE SECTION.                                   
-024300 3100-UPDATE-START.                                                      
-024400* Update customer's last transaction date and spending patterns          
-024500     MOVE TRANS-DATE TO CUST-LAST-TRANS-DATE
-024600 
-024700* Update fraud flag if high-risk transaction detected                    
-024800     IF WS-TOTAL-RISK-SCORE >= HIGH-RISK-THRESHOLD
-024900     MOVE 'Y' TO CUST-FRAUD-FLAG
-025000     END-IF
-025100 
-025200* Recalculate average monthly spend (simplified)                         
-025300     IF CUST-AVG-MONTHLY-SPEND = ZERO
-025400     MOVE TRANS-AMOUNT TO CUST-AVG-MONTHLY-SPEND
-025500     ELSE
-025600     COMPUTE CUST-AVG-MONTHLY-SPEND = (CUST-AVG-MONTHLY-SPEND * 0.9) + (TRANS-AMOUNT * 0.1)
-025700     END-IF
-025800 
-025900* Update maximum daily spend if exceeded                                 
-026000     IF TRANS-AMOUNT > CUST-MAX-DAILY-SPEND
-026100     MOVE TRANS-AMOUNT TO CUST-MAX-DAILY-SPEND
-026200     END-IF
-026300 
-026400     REWRITE CUSTOMER-RECORD
-026500     IF WS-CUST-STATUS NOT = '00'
-026600     DISPLAY 'ERROR UPDATING CUSTOMER RECORD: ' WS-CUST-STATUS
-026700 END-IF.                                                                 
-026800 
-026900 4000-ADVANCED-ANALYTICS SECTION.                                        
-027000 4000-ANALYTICS-START.                                                   
-027100* Advanced pattern recognition and machine learning scoring              
-027200     PERFORM 4100-NEURAL-NETWORK-SCORING
-027300     PERFORM 4200-PATTERN-RECOGNITION
-027400     PERFORM 4300-BEHAVIORAL-BIOMETRICS
-027500     PERFORM 4400-CONSORTIUM-DATA-CHECK.
-027600 
-027700 4100-NEURAL-NETWORK-SCORING.                                            
-027800* Simulate neural network scoring based on transaction features          
-027900     COMPUTE WS-WORK-AMOUNT = (WS-TRANSACTION-RISK * 0.25) + (WS-VELOCITY-RISK * 0.20) + (WS-LOCATION-RISK * 0.15) + (WS-MERCHANT-RISK * 0.20) + (WS-BEHAVIORAL-RISK * 0.20)
-028000 
-028100* Apply non-linear transformation (sigmoid approximation)                
-028200     IF WS-WORK-AMOUNT > 500 COMPUTE WS-WORK-AMOUNT = WS-WORK-AMOUNT * 1.5
-028300     ELSE
-028400     COMPUTE WS-WORK-AMOUNT = WS-WORK-AMOUNT * 0.8
-028500     END-IF
-028600 
-028700     ADD WS-WORK-AMOUNT TO WS-TOTAL-RISK-SCORE.
-028800 
-028900 4200-PATTERN-RECOGNITION.                                               
-029000* Identify suspicious patterns in transaction sequences                  
-029100     IF VELO-TRANS-COUNT-1H > 3
-029200     PERFORM 4210-CHECK-ROUND-DOLLAR-PATTERN
-029300     PERFORM 4220-CHECK-ASCENDING-AMOUNT-PATTERN
-029400     PERFORM 4230-CHECK-TEST-TRANSACTION-PATTERN
-029500 END-IF.                                                                 
-029600 
-029700 4210-CHECK-ROUND-DOLLAR-PATTERN.                                        
-029800* Detect round dollar amounts (potential card testing)                   
-029900     COMPUTE WS-WORK-AMOUNT = TRANS-AMOUNT - FUNCTION INTEGER(TRANS-AMOUNT)
-030000     IF WS-WORK-AMOUNT = ZERO AND TRANS-AMOUNT <= 100.00
-030100     ADD 75 TO WS-TOTAL-RISK-SCORE
-030200 END-IF.                                                                 
-030300 
-030400 4220-CHECK-ASCENDING-AMOUNT-PATTERN.                                    
-030500* This would normally check against recent transaction history           
-030600* Simplified version checks if amount follows common test patterns       
-030700     EVALUATE TRANS-AMOUNT WHEN 1.00 WHEN 5.00 WHEN 10.00 WHEN 25.00
-030800     IF VELO-TRANS-COUNT-1H > 2
-030900     ADD 100 TO WS-TOTAL-RISK-SCORE
-031000     END-IF
-031100 END-EVALUATE.                                                           
-031200 
-031300 4230-CHECK-TEST-TRANSACTION-PATTERN.                                    
-031400* Detect rapid small transactions followed by large ones                 
-031500     IF TRANS-AMOUNT < 50.00 AND VELO-TRANS-COUNT-1H > 5
-031600     ADD 150 TO WS-TOTAL-RISK-SCORE
-031700 END-IF.                                                                 
-031800 
-031900 4300-BEHAVIORAL-BIOMETRICS.                                             
-032000* Simulate behavioral analysis based on transaction timing               
-032100     PERFORM 4310-ANALYZE-TYPING-PATTERNS
-032200     PERFORM 4320-ANALYZE-DEVICE-FINGERPRINT
-032300     PERFORM 4330-ANALYZE-SESSION-BEHAVIOR.
-032400 
-032500 4310-ANALYZE-TYPING-PATTERNS.                                           
-032600* In real implementation, this would analyze keystroke dynamics          
-032700* Simplified: flag transactions during unusual hours                     
-032800     IF TRANS-TIME < 050000 OR TRANS-TIME > 230000
-032900     IF TRANS-CHANNEL = 'ONL'
-033000     ADD 50 TO WS-TOTAL-RISK-SCORE
-033100     END-IF
-033200 END-IF.                                                                 
-033300 
-033400 4320-ANALYZE-DEVICE-FINGERPRINT.                                        
-033500* Simplified device risk assessment                                      
-033600     IF TRANS-POS-ENTRY = '90'
-033700     IF TRANS-AMOUNT > 200.00
-033800     ADD 25 TO WS-TOTAL-RISK-SCORE
-033900     END-IF
-034000     END-IF
-034100 
-034200     IF TRANS-CHIP-STATUS = 'N' AND TRANS-AMOUNT > 100.00
-034300     ADD 40 TO WS-TOTAL-RISK-SCORE
-034400 END-IF.                                                                 
-034500 
-034600 4330-ANALYZE-SESSION-BEHAVIOR.                                          
-034700* Check for suspicious session patterns                                  
-034800     IF TRANS-CHANNEL = 'ONL'
-034900     IF VELO-MERCHANT-COUNT > 3
-035000     ADD 60 TO WS-TOTAL-RISK-SCORE
-035100     END-IF
-035200 END-IF.                                                                 
-035300 
-035400 4400-CONSORTIUM-DATA-CHECK.                                             
-035500* Simulate cross-bank fraud consortium data check                        
-035600     IF CUST-RISK-SCORE > 750
-035700     PERFORM 4410-CHECK-INDUSTRY-BLACKLIST
-035800     PERFORM 4420-CHECK-VELOCITY-CONSORTIUM
-035900 END-IF.                                                                 
-036000 
-036100 4410-CHECK-INDUSTRY-BLACKLIST.                                          
-036200* In production, this would check against shared fraud databases         
-036300     IF MERCH-FRAUD-RATE > 5.00
-036400     ADD 100 TO WS-TOTAL-RISK-SCORE
-036500 END-IF.                                                                 
-036600 
-036700 4420-CHECK-VELOCITY-CONSORTIUM.                                         
-036800* Check if card appears in recent consortium alerts                      
-036900     IF VELO-TRANS-COUNT-24H > 30
-037000     ADD 125 TO WS-TOTAL-RISK-SCORE
-037100 END-IF.                                                                 
-037200 
-037300 5000-REAL-TIME-SCORING SECTION.                                         
-037400 5000-SCORING-START.                                                     
-037500* Real-time risk scoring with multiple model ensemble                    
-037600     PERFORM 5100-GRADIENT-BOOSTING-MODEL
-037700     PERFORM 5200-RANDOM-FOREST-MODEL
-037800     PERFORM 5300-LOGISTIC-REGRESSION-MODEL
-037900     PERFORM 5400-ENSEMBLE-SCORING.
-038000 
-038100 5100-GRADIENT-BOOSTING-MODEL.                                           
-038200* Simulate gradient boosting decision tree scoring                       
-038300     COMPUTE WS-WORK-AMOUNT = (TRANS-AMOUNT / CUST-AVG-MONTHLY-SPEND) * 100
-038400 
-038500     EVALUATE TRUE WHEN WS-WORK-AMOUNT > 500
-038600     ADD 200 TO WS-TOTAL-RISK-SCORE WHEN WS-WORK-AMOUNT > 300
-038700     ADD 150 TO WS-TOTAL-RISK-SCORE WHEN WS-WORK-AMOUNT > 200
-038800     ADD 100 TO WS-TOTAL-RISK-SCORE WHEN WS-WORK-AMOUNT > 150
-038900     ADD 75 TO WS-TOTAL-RISK-SCORE
-039000 END-EVALUATE.                                                           
-039100 
-039200 5200-RANDOM-FOREST-MODEL.                                               
-039300* Simulate random forest ensemble                                        
-039400     COMPUTE WS-WORK-AMOUNT = WS-VELOCITY-RISK + WS-LOCATION-RISK + WS-MERCHANT-RISK
-039500 
-039600     IF WS-WORK-AMOUNT > 400
-039700     ADD 175 TO WS-TOTAL-RISK-SCORE
-039800     ELSE IF WS-WORK-AMOUNT > 200
-039900     ADD 100 TO WS-TOTAL-RISK-SCORE
-040000     ELSE IF WS-WORK-AMOUNT > 100
-040100     ADD 50 TO WS-TOTAL-RISK-SCORE
-040200 END-IF.                                                                 
-040300 
-040400 5300-LOGISTIC-REGRESSION-MODEL.                                         
-040500* Simulate logistic regression probability scoring                       
-040600     COMPUTE WS-WORK-AMOUNT = (WS-BEHAVIORAL-RISK * 1.2) + (WS-TRANSACTION-RISK * 1.1) + (MERCH-RISK-LEVEL * 0.8)
-040700 
-040800     IF WS-WORK-AMOUNT > 300
-040900     ADD 125 TO WS-TOTAL-RISK-SCORE
-041000 END-IF.                                                                 
-041100 
-041200 5400-ENSEMBLE-SCORING.                                                  
-041300* Combine multiple model outputs with weighted averaging                 
-041400     COMPUTE WS-TOTAL-RISK-SCORE = WS-TOTAL-RISK-SCORE * 0.85
-041500 
-041600* Apply final adjustments based on business rules                        
-041700     IF CUST-FRAUD-FLAG = 'Y' COMPUTE WS-TOTAL-RISK-SCORE = WS-TOTAL-RISK-SCORE * 1.3
-041800     END-IF
-041900 
-042000     IF WS-TOTAL-RISK-SCORE > 999
-042100     MOVE 999 TO WS-TOTAL-RISK-SCORE
-042200 END-IF.                                                                 
-042300 
-042400 6000-CASE-MANAGEMENT SECTION.                                           
-042500 6000-CASE-START.                                                        
-042600* Create fraud cases for investigation                                   
-042700     IF WS-FRAUD-DETECTED = 'Y'
-042800     PERFORM 6100-CREATE-FRAUD-CASE
-042900     PERFORM 6200-ASSIGN-CASE-PRIORITY
-043000     PERFORM 6300-NOTIFY-FRAUD-TEAM
-043100 END-IF.                                                                 
-043200 
-043300 6100-CREATE-FRAUD-CASE.                                                 
-043400* Generate unique case ID and initialize case record                     
-043500     COMPUTE FRAUD-TRANS-ID = TRANS-ID + 10000000
-043600     MOVE 'OPEN' TO FRAUD-RESOLUTION
-043700     MOVE 'HIGH' TO FRAUD-ANALYST-ID
-043800 
-043900     STRING 'CASE_' FRAUD-TRANS-ID DELIMITED BY SIZE
-044000 INTO FRAUD-ANALYST-ID.                                                  
-044100 
-044200 6200-ASSIGN-CASE-PRIORITY.                                              
-044300* Assign investigation priority based on risk score and amount           
-044400     EVALUATE TRUE WHEN WS-TOTAL-RISK-SCORE >= 900 AND TRANS-AMOUNT > 5000.00
-044500     MOVE 'CRITICAL' TO FRAUD-ANALYST-ID
-044600     WHEN WS-TOTAL-RISK-SCORE >= 800
-044700     MOVE 'HIGH' TO FRAUD-ANALYST-ID
-044800     WHEN WS-TOTAL-RISK-SCORE >= 600
-044900     MOVE 'MEDIUM' TO FRAUD-ANALYST-ID
-045000     WHEN OTHER
-045100     MOVE 'LOW' TO FRAUD-ANALYST-ID
-045200 END-EVALUATE.                                                           
-045300 
-045400 6300-NOTIFY-FRAUD-TEAM.                                                 
-045500* In production, this would send alerts to fraud analysts                
-045600     IF WS-TOTAL-RISK-SCORE >= 900
-045700     DISPLAY 'CRITICAL FRAUD ALERT - CASE: ' FRAUD-TRANS-ID
-045800     DISPLAY 'CARD: ' TRANS-CARD-NUMBER
-045900     DISPLAY 'AMOUNT: ' TRANS-AMOUNT
-046000 
-046100     OPEN I-O CUSTOMER-FILE
-046200     IF WS-CUST-STATUS NOT = '00' AND WS-CUST-STATUS NOT = '05'
-046300     DISPLAY ERR-FILE-NOT-FOUND ' - CUSTOMER FILE'
-046400     STOP RUN
-046500     END-IF
-046600 
-046700     OPEN INPUT MERCHANT-FILE
-046800     IF WS-MERCH-STATUS NOT = '00'
-046900     DISPLAY ERR-FILE-NOT-FOUND ' - MERCHANT FILE'
-047000     STOP RUN
-047100     END-IF
-047200 
-047300     OPEN OUTPUT FRAUD-LOG
-047400     IF WS-FRAUD-STATUS NOT = '00'
-047500     DISPLAY ERR-FILE-NOT-FOUND ' - FRAUD LOG FILE'
-047600     STOP RUN
-047700     END-IF
-047800 
-047900     OPEN I-O VELOCITY-FILE
-048000     IF WS-VELO-STATUS NOT = '00' AND WS-VELO-STATUS NOT = '05'
-048100     DISPLAY ERR-FILE-NOT-FOUND ' - VELOCITY FILE'
-048200     STOP RUN
-048300 END-IF.                                                                 
-048400 
-048500 1200-INITIALIZE-VARIABLES.                                              
-048600     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
-048700     MOVE 'N' TO WS-EOF-FLAG
-048800     MOVE 'N' TO WS-FRAUD-DETECTED
-048900     INITIALIZE WS-COUNTERS
-049000 INITIALIZE WS-RULE-RESULTS.                                             
-049100 
-049200 1300-LOAD-FRAUD-PARAMETERS.                                             
-049300* In production, these would be loaded from parameter tables             
-049400     MOVE 850 TO HIGH-RISK-THRESHOLD
-049500     MOVE 550 TO MEDIUM-RISK-THRESHOLD
-049600     MOVE 350 TO LOW-RISK-THRESHOLD
-049700     DISPLAY 'FRAUD PARAMETERS LOADED SUCCESSFULLY'.
-049800 
-049900 2000-PROCESS-TRANSACTIONS SECTION.                                      
-050000 2000-PROCESS-START.                                                     
-050100     DISPLAY 'BEGINNING TRANSACTION PROCESSING'
-050200     PERFORM 2100-READ-TRANSACTION
-050300     PERFORM UNTIL EOF-REACHED
-050400     PERFORM 2200-ANALYZE-TRANSACTION
-050500     PERFORM 2100-READ-TRANSACTION END-PERFORM
-050600     DISPLAY 'TRANSACTION PROCESSING COMPLETED'.
-050700 
-050800 2100-READ-TRANSACTION.                                                  
-050900     READ TRANSACTION-FILE AT END SET EOF-REACHED TO TRUE NOT AT END
-051000     ADD 1 TO WS-TRANSACTIONS-PROCESSED
-051100     IF WS-TRANSACTIONS-PROCESSED = 1 OR FUNCTION MOD(WS-TRANSACTIONS-PROCESSED, 1000) = 0
-051200     DISPLAY 'PROCESSED: ' WS-TRANSACTIONS-PROCESSED
-051300     ' TRANSACTIONS'
-051400     END-IF
-051500 END-READ.                                                               
-051600 
-051700 2200-ANALYZE-TRANSACTION SECTION.                                       
-051800 2200-ANALYSIS-START.                                                    
-051900     INITIALIZE WS-RULE-RESULTS
-052000     MOVE 'N' TO WS-FRAUD-DETECTED
-052100     MOVE ZERO TO WS-TOTAL-RISK-SCORE
-052200 
-052300     PERFORM 2300-VALIDATE-TRANSACTION
-052400     IF WS-PROCESS-FLAG = 'Y'
-052500     PERFORM 2400-LOAD-CUSTOMER-DATA
-052600     PERFORM 2500-LOAD-MERCHANT-DATA
-052700     PERFORM 2600-EXECUTE-FRAUD-RULES
-052800     PERFORM 2700-CALCULATE-FINAL-RISK
-052900     PERFORM 2800-DETERMINE-ACTION
-053000     PERFORM 2900-UPDATE-VELOCITY-DATA
-053100     PERFORM 3000-LOG-DECISION
-053200 END-IF.                                                                 
-053300 
-053400 2300-VALIDATE-TRANSACTION.                                              
-053500     MOVE 'Y' TO WS-PROCESS-FLAG
-053600 
-053700* Validate card number using Luhn algorithm                              
-053800     PERFORM 2310-VALIDATE-CARD-NUMBER
-053900 
-054000* Validate amount                                                        
-054100     IF TRANS-AMOUNT <= 0 OR TRANS-AMOUNT > 999999.99
-054200     MOVE 'N' TO WS-PROCESS-FLAG
-054300     DISPLAY 'INVALID TRANSACTION AMOUNT: ' TRANS-AMOUNT
-054400     END-IF
-054500 
-054600* Validate date                                                          
-054700     IF TRANS-DATE < 20200101 OR TRANS-DATE > 20301231
-054800     MOVE 'N' TO WS-PROCESS-FLAG
-054900     DISPLAY 'INVALID TRANSACTION DATE: ' TRANS-DATE
-055000 END-IF.                                                                 
-055100 
-055200 2310-VALIDATE-CARD-NUMBER.                                              
-055300* Simplified Luhn algorithm validation                                   
-055400     IF TRANS-CARD-NUMBER < 1000000000000000 OR TRANS-CARD-NUMBER > 9999999999999999
-055500     MOVE 'N' TO WS-PROCESS-FLAG
-055600     DISPLAY 'INVALID CARD NUMBER FORMAT'
-055700 END-IF.                                                                 
-055800 
-055900 2400-LOAD-CUSTOMER-DATA.                                                
-056000     MOVE TRANS-CARD-NUMBER TO CUST-CARD-NUMBER
-056100     READ CUSTOMER-FILE
-056200     IF WS-CUST-STATUS = '23'
-056300     DISPLAY 'CUSTOMER NOT FOUND: ' TRANS-CARD-NUMBER
-056400     MOVE 'N' TO WS-PROCESS-FLAG
-056500     ELSE IF WS-CUST-STATUS NOT = '00'
-056600     DISPLAY 'ERROR READING CUSTOMER FILE: ' WS-CUST-STATUS
-056700     MOVE 'N' TO WS-PROCESS-FLAG
-056800 END-IF.                                                                 
-056900 
-057000 2500-LOAD-MERCHANT-DATA.                                                
-057100     MOVE TRANS-MERCHANT-ID TO MERCH-ID
-057200     READ MERCHANT-FILE
-057300     IF WS-MERCH-STATUS = '23'
-057400     DISPLAY 'MERCHANT NOT FOUND: ' TRANS-MERCHANT-ID
-057500* Continue processing with default merchant risk                         
-057600     MOVE 50 TO MERCH-RISK-LEVEL
-057700     MOVE 'UNKNOWN MERCHANT' TO MERCH-NAME
-057800     ELSE IF WS-MERCH-STATUS NOT = '00'
-057900     DISPLAY 'ERROR READING MERCHANT FILE: ' WS-MERCH-STATUS
-058000 END-IF.                                                                 
-058100 
-058200 2600-EXECUTE-FRAUD-RULES SECTION.                                       
-058300 2600-RULES-START.                                                       
-058400     PERFORM 2610-RULE-HIGH-AMOUNT
-058500     PERFORM 2620-RULE-VELOCITY-CHECK
-058600     PERFORM 2630-RULE-LOCATION-VARIANCE
-058700     PERFORM 2640-RULE-MERCHANT-RISK
-058800     PERFORM 2650-RULE-TIME-PATTERN
-058900     PERFORM 2660-RULE-CARD-NOT-PRESENT
-059000     PERFORM 2670-RULE-SUSPICIOUS-CATEGORY
-059100     PERFORM 2680-RULE-CUSTOMER-BEHAVIOR
-059200     PERFORM 2690-RULE-ACCOUNT-AGE
-059300     PERFORM 2695-RULE-CROSS-VALIDATION.
-059400 
-059500 2610-RULE-HIGH-AMOUNT.                                                  
-059600* Rule 1: High Amount Transaction                                        
-059700     IF TRANS-AMOUNT > SUSPICIOUS-AMOUNT
-059800     MOVE 'Y' TO RULE-01-TRIGGERED
-059900     ADD 150 TO WS-TRANSACTION-RISK
-060000     IF TRANS-AMOUNT > (CUST-AVG-MONTHLY-SPEND * 3)
-060100     ADD 100 TO WS-TRANSACTION-RISK
-060200     END-IF
-060300 END-IF.                                                                 
-060400 
-060500 2620-RULE-VELOCITY-CHECK.                                               
-060600* Rule 2: Transaction Velocity Analysis                                  
-060700     PERFORM 2621-CHECK-VELOCITY-LIMITS
-060800     IF VELO-TRANS-COUNT-1H > MAX-HOURLY-VELOCITY
-060900     MOVE 'Y' TO RULE-02-TRIGGERED
-061000     ADD 200 TO WS-VELOCITY-RISK
-061100     END-IF
-061200     IF VELO-TRANS-COUNT-24H > MAX-DAILY-VELOCITY
-061300     MOVE 'Y' TO RULE-02-TRIGGERED
-061400     ADD 150 TO WS-VELOCITY-RISK
-061500 END-IF.                                                                 
-061600 
-061700 2621-CHECK-VELOCITY-LIMITS.                                             
-061800     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-061900     READ VELOCITY-FILE
-062000     IF WS-VELO-STATUS = '23'
-062100* First transaction for this card - initialize                           
-062200     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-062300     MOVE 1 TO VELO-TRANS-COUNT-1H
-062400     MOVE 1 TO VELO-TRANS-COUNT-24H
-062500     MOVE TRANS-AMOUNT TO VELO-AMOUNT-1H
-062600     MOVE TRANS-AMOUNT TO VELO-AMOUNT-24H
-062700     MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-062800     MOVE 1 TO VELO-LOCATION-COUNT
-062900     MOVE 1 TO VELO-MERCHANT-COUNT
-063000 END-IF.                                                                 
-063100 
-063200 2630-RULE-LOCATION-VARIANCE.                                            
-063300* Rule 3: Geographical Location Analysis                                 
-063400     PERFORM 2631-CALCULATE-LOCATION-RISK
-063500     IF WS-DISTANCE-KM > MAX-LOCATION-VARIANCE
-063600     MOVE 'Y' TO RULE-03-TRIGGERED
-063700     ADD 175 TO WS-LOCATION-RISK
-063800     IF TRANS-COUNTRY-CODE NOT = CUST-HOME-COUNTRY
-063900     IF CUST-TRAVEL-FLAG = 'N'
-064000     ADD 100 TO WS-LOCATION-RISK
-064100     END-IF
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FRAUD-MGMT-SYSTEM.
+000300 AUTHOR. FRAUD-DETECTION-TEAM.
+000400 DATE-WRITTEN. 2025-08-06.
+000500 DATE-COMPILED.
+000600*
+000700* MODIFICATION HISTORY
+000800* 2025-08-06  FRAUD-DETECTION-TEAM  ORIGINAL VERSION.
+000900* 2025-08-09  FRAUD-DETECTION-TEAM  WIRED UP CASE MANAGEMENT -
+001000*             HIGH-RISK TRANSACTIONS NOW OPEN A CASE IN A NEW
+001100*             INDEXED CASE-FILE WITH PRIORITY AND ANALYST
+001200*             ASSIGNMENT.
+001300* 2025-08-09  FRAUD-DETECTION-TEAM  VELOCITY COUNTERS NOW AGE
+001400*             OUT OF THE 1-HOUR AND 24-HOUR ROLLING WINDOWS
+001500*             INSTEAD OF GROWING FOREVER, AND THE NIGHTLY
+001600*             CLEANUP ACTUALLY PURGES DEAD VELOCITY RECORDS.
+001700* 2025-08-09  FRAUD-DETECTION-TEAM  CUSTOMER PROFILE UPDATE IS
+001800*             NOW PART OF THE MAIN PIPELINE, AND A NEW ANALYST
+001900*             FEEDBACK FILE LETS CLEARED FALSE POSITIVES ROLL
+002000*             BACK INTO THE CUSTOMER RISK SCORE AND CLOSE THE
+002100*             OPEN CASE.
+002200* 2025-08-09  FRAUD-DETECTION-TEAM  EACH RUN NOW WRITES A
+002300*             FRAUD SUMMARY REPORT FILE WITH OVERALL COUNTS,
+002400*             THE REASON-CODE BREAKDOWN AND THE RULE TRIGGER
+002500*             BREAKDOWN.
+002600* 2025-08-09  FRAUD-DETECTION-TEAM  ADDED CHECKPOINT/RESTART
+002700*             SO A MID-RUN ABEND RESUMES FROM THE LAST
+002800*             CHECKPOINT RATHER THAN REPROCESSING THE WHOLE
+002900*             TRANSACTION FILE.
+003000* 2025-08-09  FRAUD-DETECTION-TEAM  CARD NUMBER VALIDATION NOW
+003100*             RUNS A REAL MOD-10 LUHN CHECKSUM INSTEAD OF JUST
+003200*             A RANGE CHECK.
+003300* 2025-08-09  FRAUD-DETECTION-TEAM  UNMATCHED MERCHANT IDS ARE
+003400*             NOW LOGGED TO A MERCHANT EXCEPTION FILE FOR
+003500*             ONBOARDING BACKFILL.
+003600* 2025-08-09  FRAUD-DETECTION-TEAM  ADVANCED ANALYTICS AND
+003700*             REAL-TIME MODEL SCORING ARE NOW WIRED INTO THE
+003800*             MAIN SCORING PATH INSTEAD OF SITTING UNUSED.
+003900* 2025-08-09  FRAUD-DETECTION-TEAM  ADDED RULE-11 TO FLAG
+004000*             CURRENCY-MISMATCH TRANSACTIONS, NORMALIZED TO A USD
+004100*             EQUIVALENT BEFORE COMPARISON AGAINST THRESHOLD.
+004200* 2025-08-09  FRAUD-DETECTION-TEAM  FRAUD CASES NOW QUEUE AN
+004300*             OUTBOUND NOTIFICATION RECORD FOR THE SMS/EMAIL
+004400*             GATEWAY TO ALERT THE CUSTOMER.
+004500*
+004600 ENVIRONMENT DIVISION.
+004700 CONFIGURATION SECTION.
+004800 SOURCE-COMPUTER. IBM-Z15.
+004900 OBJECT-COMPUTER. IBM-Z15.
+005000
+005100 INPUT-OUTPUT SECTION.
+005200 FILE-CONTROL.
+005300     SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE'
+005400     ORGANIZATION IS SEQUENTIAL
+005500     ACCESS MODE IS SEQUENTIAL
+005600 FILE STATUS IS WS-TRANS-STATUS.
+005700
+005800     SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+005900     ORGANIZATION IS INDEXED
+006000     ACCESS MODE IS DYNAMIC
+006100     RECORD KEY IS CUST-CARD-NUMBER
+006200 FILE STATUS IS WS-CUST-STATUS.
+006300
+006400     SELECT MERCHANT-FILE ASSIGN TO 'MERCHFILE'
+006500     ORGANIZATION IS INDEXED
+006600     ACCESS MODE IS DYNAMIC
+006700     RECORD KEY IS MERCH-ID
+006800 FILE STATUS IS WS-MERCH-STATUS.
+006900
+007000     SELECT FRAUD-LOG ASSIGN TO 'FRAUDLOG'
+007100     ORGANIZATION IS SEQUENTIAL
+007200     ACCESS MODE IS SEQUENTIAL
+007300 FILE STATUS IS WS-FRAUD-STATUS.
+007400
+007500     SELECT VELOCITY-FILE ASSIGN TO 'VELOFILE'
+007600     ORGANIZATION IS INDEXED
+007700     ACCESS MODE IS DYNAMIC
+007800     RECORD KEY IS VELO-CARD-NUMBER
+007900 FILE STATUS IS WS-VELO-STATUS.
+008000
+008100     SELECT CASE-FILE ASSIGN TO 'CASEFILE'
+008200     ORGANIZATION IS INDEXED
+008300     ACCESS MODE IS DYNAMIC
+008400     RECORD KEY IS CASE-NUMBER
+008500 FILE STATUS IS WS-CASE-STATUS.
+008600
+008700     SELECT ANALYST-FEEDBACK-FILE ASSIGN TO 'FEEDBACK'
+008800     ORGANIZATION IS SEQUENTIAL
+008900     ACCESS MODE IS SEQUENTIAL
+009000 FILE STATUS IS WS-FEEDBACK-STATUS.
+009100
+009200     SELECT FRAUD-SUMMARY-REPORT ASSIGN TO 'SUMMRPT'
+009300     ORGANIZATION IS SEQUENTIAL
+009400     ACCESS MODE IS SEQUENTIAL
+009500 FILE STATUS IS WS-SUMMARY-STATUS.
+009600
+009700     SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+009800     ORGANIZATION IS INDEXED
+009900     ACCESS MODE IS DYNAMIC
+010000     RECORD KEY IS CKPT-KEY
+010100 FILE STATUS IS WS-CKPT-STATUS.
+010200
+010300     SELECT MERCHANT-EXCEPTION-FILE ASSIGN TO 'MERCHEXC'
+010400     ORGANIZATION IS SEQUENTIAL
+010500     ACCESS MODE IS SEQUENTIAL
+010600 FILE STATUS IS WS-MEXC-STATUS.
+010700
+010800     SELECT NOTIFICATION-FILE ASSIGN TO 'NOTIFY'
+010900     ORGANIZATION IS SEQUENTIAL
+011000     ACCESS MODE IS SEQUENTIAL
+011100 FILE STATUS IS WS-NOTIF-STATUS.
+011200
+011300 DATA DIVISION.
+011400 FILE SECTION.
+011500
+011600 FD  TRANSACTION-FILE
+011700     RECORDING MODE IS F
+011800 RECORD CONTAINS 200 CHARACTERS.
+011900 01  TRANSACTION-RECORD.
+012000 05  TRANS-ID                PIC 9(12).
+012100 05  TRANS-CARD-NUMBER       PIC 9(16).
+012200 05  TRANS-AMOUNT            PIC 9(8)V99.
+012300 05  TRANS-DATE              PIC 9(8).
+012400 05  TRANS-TIME              PIC 9(6).
+012500 05  TRANS-MERCHANT-ID       PIC X(10).
+012600 05  TRANS-MERCHANT-CAT      PIC 9(4).
+012700 05  TRANS-TYPE              PIC X(2).
+012800 05  TRANS-LOCATION-ZIP      PIC X(10).
+012900 05  TRANS-COUNTRY-CODE      PIC X(3).
+013000 05  TRANS-CURRENCY          PIC X(3).
+013100 05  TRANS-CHANNEL           PIC X(3).
+013200 05  TRANS-POS-ENTRY         PIC X(2).
+013300 05  TRANS-CHIP-STATUS       PIC X(1).
+013400 05  TRANS-PIN-VERIFIED      PIC X(1).
+013500 05  FILLER                  PIC X(134).
+013600
+013700 FD  CUSTOMER-FILE
+013800     RECORDING MODE IS F
+013900 RECORD CONTAINS 300 CHARACTERS.
+014000 01  CUSTOMER-RECORD.
+014100 05  CUST-CARD-NUMBER        PIC 9(16).
+014200 05  CUST-NAME               PIC X(40).
+014300 05  CUST-HOME-ZIP           PIC X(10).
+014400 05  CUST-HOME-COUNTRY       PIC X(3).
+014500 05  CUST-HOME-CURRENCY      PIC X(3).
+014600 05  CUST-ACCOUNT-OPEN-DATE  PIC 9(8).
+014700 05  CUST-CREDIT-LIMIT       PIC 9(8)V99.
+014800 05  CUST-CURRENT-BALANCE    PIC 9(8)V99.
+014900 05  CUST-RISK-SCORE         PIC 9(3).
+015000 05  CUST-FRAUD-FLAG         PIC X(1).
+015100 05  CUST-LAST-TRANS-DATE    PIC 9(8).
+015200 05  CUST-AVG-MONTHLY-SPEND  PIC 9(8)V99.
+015300 05  CUST-MAX-DAILY-SPEND    PIC 9(8)V99.
+015400 05  CUST-TRAVEL-FLAG        PIC X(1).
+015500 05  CUST-PHONE-NUMBER       PIC X(15).
+015600 05  CUST-EMAIL              PIC X(50).
+015700 05  FILLER                  PIC X(141).
+015800
+015900 FD  MERCHANT-FILE
+016000     RECORDING MODE IS F
+016100 RECORD CONTAINS 150 CHARACTERS.
+016200 01  MERCHANT-RECORD.
+016300 05  MERCH-ID                PIC X(10).
+016400 05  MERCH-NAME              PIC X(40).
+016500 05  MERCH-CATEGORY          PIC 9(4).
+016600 05  MERCH-RISK-LEVEL        PIC 9(2).
+016700 05  MERCH-ZIP               PIC X(10).
+016800 05  MERCH-COUNTRY           PIC X(3).
+016900 05  MERCH-FRAUD-RATE        PIC 9(3)V99.
+017000 05  MERCH-LAST-FRAUD-DATE   PIC 9(8).
+017100 05  FILLER                  PIC X(70).
+017200
+017300 FD  FRAUD-LOG
+017400     RECORDING MODE IS F
+017500 RECORD CONTAINS 400 CHARACTERS.
+017600 01  FRAUD-LOG-RECORD.
+017700 05  FRAUD-TIMESTAMP         PIC X(20).
+017800 05  FRAUD-TRANS-ID          PIC 9(12).
+017900 05  FRAUD-CARD-NUMBER       PIC 9(16).
+018000 05  FRAUD-REASON-CODE       PIC X(10).
+018100 05  FRAUD-RISK-SCORE        PIC 9(3).
+018200 05  FRAUD-ACTION-TAKEN      PIC X(20).
+018300 05  FRAUD-RULE-TRIGGERED    PIC X(50).
+018400 05  FRAUD-AMOUNT            PIC 9(8)V99.
+018500 05  FRAUD-MERCHANT          PIC X(40).
+018600 05  FRAUD-LOCATION          PIC X(20).
+018700 05  FRAUD-ANALYST-ID        PIC X(10).
+018800 05  FRAUD-RESOLUTION        PIC X(100).
+018900 05  FILLER                  PIC X(73).
+019000
+019100 FD  VELOCITY-FILE
+019200     RECORDING MODE IS F
+019300 RECORD CONTAINS 100 CHARACTERS.
+019400 01  VELOCITY-RECORD.
+019500 05  VELO-CARD-NUMBER        PIC 9(16).
+019600 05  VELO-TRANS-COUNT-1H     PIC 9(3).
+019700 05  VELO-AMOUNT-1H          PIC 9(8)V99.
+019800 05  VELO-TRANS-COUNT-24H    PIC 9(4).
+019900 05  VELO-AMOUNT-24H         PIC 9(8)V99.
+020000 05  VELO-LAST-UPDATE        PIC 9(14).
+020100 05  VELO-LOCATION-COUNT     PIC 9(2).
+020200 05  VELO-MERCHANT-COUNT     PIC 9(3).
+020300 05  FILLER                  PIC X(31).
+020400
+020500 FD  CASE-FILE
+020600     RECORDING MODE IS F
+020700 RECORD CONTAINS 220 CHARACTERS.
+020800 01  CASE-RECORD.
+020900 05  CASE-NUMBER             PIC 9(12).
+021000 05  CASE-TRANS-ID           PIC 9(12).
+021100 05  CASE-CARD-NUMBER        PIC 9(16).
+021200 05  CASE-PRIORITY           PIC X(8).
+021300 05  CASE-STATUS             PIC X(10).
+021400 05  CASE-ASSIGNED-ANALYST   PIC X(10).
+021500 05  CASE-RISK-SCORE         PIC 9(3).
+021600 05  CASE-AMOUNT             PIC 9(8)V99.
+021700 05  CASE-OPEN-TIMESTAMP     PIC X(20).
+021800 05  CASE-RESOLUTION         PIC X(100).
+021900 05  FILLER                  PIC X(19).
+022000
+022100 FD  ANALYST-FEEDBACK-FILE
+022200     RECORDING MODE IS F
+022300 RECORD CONTAINS 150 CHARACTERS.
+022400 01  FEEDBACK-RECORD.
+022500 05  FDBK-CASE-NUMBER        PIC 9(12).
+022600 05  FDBK-CARD-NUMBER        PIC 9(16).
+022700 05  FDBK-DISPOSITION        PIC X(15).
+022800 05  FDBK-ANALYST-ID         PIC X(10).
+022900 05  FDBK-NOTES              PIC X(80).
+023000 05  FILLER                  PIC X(17).
+023100
+023200 FD  FRAUD-SUMMARY-REPORT
+023300     RECORDING MODE IS F
+023400 RECORD CONTAINS 80 CHARACTERS.
+023500 01  SUMMARY-REPORT-RECORD.
+023600 05  RPT-LABEL               PIC X(40).
+023700 05  RPT-COUNT               PIC 9(8).
+023800 05  RPT-PERCENT             PIC 9(3)V99.
+023900 05  FILLER                  PIC X(27).
+024000
+024100 FD  CHECKPOINT-FILE
+024200     RECORDING MODE IS F
+024300 RECORD CONTAINS 150 CHARACTERS.
+024400 01  CHECKPOINT-RECORD.
+024500 05  CKPT-KEY                PIC X(1).
+024600 05  CKPT-RECORDS-PROCESSED  PIC 9(8).
+024700 05  CKPT-TIMESTAMP          PIC X(20).
+024800* Running totals as of this checkpoint, so a restart can resume
+024900* the statistics as well as the transaction position.
+025000 05  CKPT-FRAUD-DETECTED-COUNT PIC 9(6).
+025100 05  CKPT-APPROVED-COUNT     PIC 9(8).
+025200 05  CKPT-DECLINED-COUNT     PIC 9(6).
+025300 05  CKPT-CNT-FRAUD-DETECTED PIC 9(6).
+025400 05  CKPT-CNT-CLEAN-TRANS    PIC 9(6).
+025500 05  CKPT-CNT-RULE-01        PIC 9(6).
+025600 05  CKPT-CNT-RULE-02        PIC 9(6).
+025700 05  CKPT-CNT-RULE-03        PIC 9(6).
+025800 05  CKPT-CNT-RULE-04        PIC 9(6).
+025900 05  CKPT-CNT-RULE-05        PIC 9(6).
+026000 05  CKPT-CNT-RULE-06        PIC 9(6).
+026100 05  CKPT-CNT-RULE-07        PIC 9(6).
+026200 05  CKPT-CNT-RULE-08        PIC 9(6).
+026300 05  CKPT-CNT-RULE-09        PIC 9(6).
+026400 05  CKPT-CNT-RULE-10        PIC 9(6).
+026500 05  CKPT-CNT-RULE-11        PIC 9(6).
+026600 05  CKPT-MERCHANT-EXCEPT-COUNT PIC 9(6).
+026700 05  FILLER                  PIC X(17).
+026800
+026900 FD  MERCHANT-EXCEPTION-FILE
+027000     RECORDING MODE IS F
+027100 RECORD CONTAINS 80 CHARACTERS.
+027200 01  MERCHANT-EXCEPTION-RECORD.
+027300 05  MEXC-TIMESTAMP          PIC X(20).
+027400 05  MEXC-MERCHANT-ID        PIC X(10).
+027500 05  MEXC-TRANS-ID           PIC 9(12).
+027600 05  MEXC-TRANS-AMOUNT       PIC 9(8)V99.
+027700 05  FILLER                  PIC X(28).
+027800
+027900 FD  NOTIFICATION-FILE
+028000     RECORDING MODE IS F
+028100 RECORD CONTAINS 150 CHARACTERS.
+028200 01  NOTIFICATION-RECORD.
+028300 05  NOTIF-TIMESTAMP         PIC X(20).
+028400 05  NOTIF-TRANS-ID          PIC 9(12).
+028500 05  NOTIF-CARD-NUMBER       PIC 9(16).
+028600 05  NOTIF-PHONE-NUMBER      PIC X(15).
+028700 05  NOTIF-EMAIL             PIC X(50).
+028800 05  NOTIF-RISK-SCORE        PIC 9(3).
+028900 05  FILLER                  PIC X(34).
+029000
+029100 WORKING-STORAGE SECTION.
+029200
+029300* File Status Variables
+029400 01  WS-TRANS-STATUS             PIC XX.
+029500 01  WS-CUST-STATUS              PIC XX.
+029600 01  WS-MERCH-STATUS             PIC XX.
+029700 01  WS-FRAUD-STATUS             PIC XX.
+029800 01  WS-VELO-STATUS              PIC XX.
+029900 01  WS-CASE-STATUS              PIC XX.
+030000 01  WS-FEEDBACK-STATUS          PIC XX.
+030100 01  WS-SUMMARY-STATUS           PIC XX.
+030200 01  WS-CKPT-STATUS              PIC XX.
+030300 01  WS-MEXC-STATUS              PIC XX.
+030400 01  WS-NOTIF-STATUS             PIC XX.
+030500
+030600* Control Variables
+030700 01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+030800 88  EOF-REACHED             VALUE 'Y'.
+030900 01  WS-FRAUD-DETECTED           PIC X VALUE 'N'.
+031000 88  FRAUD-FOUND             VALUE 'Y'.
+031100 01  WS-PROCESS-FLAG             PIC X VALUE 'Y'.
+031200 01  WS-RESTART-FLAG             PIC X VALUE 'N'.
+031300 88  RESTART-IN-PROGRESS     VALUE 'Y'.
+031400 01  WS-SKIP-COUNT               PIC 9(8) VALUE ZERO.
+031500 01  WS-SKIP-LOOP-COUNT          PIC 9(8) VALUE ZERO.
+031600
+031700* Luhn Checksum Validation Variables
+031800 01  WS-CARD-DIGITS.
+031900 05  WS-CARD-DIGIT           PIC 9 OCCURS 16 TIMES.
+032000 01  WS-LUHN-CARD-WORK           PIC 9(16).
+032100 01  WS-LUHN-SUBSCRIPT            PIC 9(2).
+032200 01  WS-LUHN-DIGIT-VALUE          PIC 9(2).
+032300 01  WS-LUHN-SUM                  PIC 9(4).
+032400 01  WS-LUHN-VALID-FLAG           PIC X VALUE 'N'.
+032500 88  LUHN-CHECK-PASSED        VALUE 'Y'.
+032600 88  LUHN-CHECK-FAILED        VALUE 'N'.
+032700 01  WS-FEEDBACK-EOF-FLAG        PIC X VALUE 'N'.
+032800 88  FEEDBACK-EOF-REACHED    VALUE 'Y'.
+032900 01  WS-FEEDBACK-FOUND-FLAG      PIC X VALUE 'N'.
+033000 88  FEEDBACK-CASE-FOUND     VALUE 'Y'.
+033100
+033200* Risk Assessment Variables
+033300 01  WS-TOTAL-RISK-SCORE         PIC 9(4) VALUE ZERO.
+033400 01  WS-TRANSACTION-RISK         PIC 9(3) VALUE ZERO.
+033500 01  WS-VELOCITY-RISK            PIC 9(3) VALUE ZERO.
+033600 01  WS-LOCATION-RISK            PIC 9(3) VALUE ZERO.
+033700 01  WS-MERCHANT-RISK            PIC 9(3) VALUE ZERO.
+033800 01  WS-BEHAVIORAL-RISK          PIC 9(3) VALUE ZERO.
+033900
+034000* Fraud Thresholds
+034100 01  WS-FRAUD-THRESHOLDS.
+034200 05  HIGH-RISK-THRESHOLD     PIC 9(3) VALUE 800.
+034300 05  MEDIUM-RISK-THRESHOLD   PIC 9(3) VALUE 500.
+034400 05  LOW-RISK-THRESHOLD      PIC 9(3) VALUE 300.
+034500 05  MAX-DAILY-VELOCITY      PIC 9(4) VALUE 50.
+034600 05  MAX-HOURLY-VELOCITY     PIC 9(2) VALUE 10.
+034700 05  SUSPICIOUS-AMOUNT       PIC 9(8)V99 VALUE 5000.00.
+034800 05  MAX-LOCATION-VARIANCE   PIC 9(4) VALUE 1000.
+034900 05  FALSE-POSITIVE-DECREMENT PIC 9(3) VALUE 050.
+035000* Checkpoint every record - any wider interval leaves a window
+035100* where a crash between checkpoints makes a restart replay
+035200* already-committed velocity/customer/fraud-log/case/notification
+035300* writes for the unchecked records.
+035400 05  CHECKPOINT-INTERVAL     PIC 9(6) VALUE 000001.
+035500
+035600* Counters and Statistics
+035700 01  WS-COUNTERS.
+035800 05  WS-TRANSACTIONS-PROCESSED PIC 9(8) VALUE ZERO.
+035900 05  WS-FRAUD-DETECTED-COUNT   PIC 9(6) VALUE ZERO.
+036000 05  WS-FALSE-POSITIVE-COUNT   PIC 9(6) VALUE ZERO.
+036100 05  WS-APPROVED-COUNT         PIC 9(8) VALUE ZERO.
+036200 05  WS-DECLINED-COUNT         PIC 9(6) VALUE ZERO.
+036300
+036400* Reason Code Breakdown (for the summary report)
+036500 01  WS-REASON-CODE-COUNTS.
+036600 05  WS-CNT-FRAUD-DETECTED     PIC 9(6) VALUE ZERO.
+036700 05  WS-CNT-CLEAN-TRANS        PIC 9(6) VALUE ZERO.
+036800
+036900* Rule Trigger Breakdown (for the summary report)
+037000 01  WS-RULE-TRIGGER-COUNTS.
+037100 05  WS-CNT-RULE-01            PIC 9(6) VALUE ZERO.
+037200 05  WS-CNT-RULE-02            PIC 9(6) VALUE ZERO.
+037300 05  WS-CNT-RULE-03            PIC 9(6) VALUE ZERO.
+037400 05  WS-CNT-RULE-04            PIC 9(6) VALUE ZERO.
+037500 05  WS-CNT-RULE-05            PIC 9(6) VALUE ZERO.
+037600 05  WS-CNT-RULE-06            PIC 9(6) VALUE ZERO.
+037700 05  WS-CNT-RULE-07            PIC 9(6) VALUE ZERO.
+037800 05  WS-CNT-RULE-08            PIC 9(6) VALUE ZERO.
+037900 05  WS-CNT-RULE-09            PIC 9(6) VALUE ZERO.
+038000 05  WS-CNT-RULE-10            PIC 9(6) VALUE ZERO.
+038100 05  WS-CNT-RULE-11            PIC 9(6) VALUE ZERO.
+038200
+038300* Merchant Onboarding Exception Count
+038400 01  WS-MERCHANT-EXCEPT-COUNT     PIC 9(6) VALUE ZERO.
+038500
+038600* Currency Conversion Table - USD equivalence rates used to
+038700* normalize foreign-currency transactions before comparing them
+038800* against the USD-denominated fraud thresholds.
+038900 01  WS-CURRENCY-RATE-TABLE.
+039000 05  WS-FX-ENTRY OCCURS 8 TIMES.
+039100 10  FX-CURRENCY-CODE    PIC X(3).
+039200 10  FX-RATE-TO-USD      PIC 9(3)V9999.
+039300 01  WS-FX-IDX                   PIC 9(2) COMP.
+039400 01  WS-FX-RATE                  PIC 9(3)V9999.
+039500 01  WS-FX-FOUND-FLAG            PIC X VALUE 'N'.
+039600 88  FX-RATE-FOUND            VALUE 'Y'.
+039700 01  WS-NORMALIZED-AMOUNT        PIC 9(8)V99.
+039800
+039900* Work Variables
+040000 01  WS-CURRENT-TIMESTAMP        PIC X(20).
+040100 01  WS-WORK-AMOUNT              PIC 9(8)V99.
+040200 01  WS-WORK-DATE                PIC 9(8).
+040300 01  WS-WORK-TIME                PIC 9(6).
+040400 01  WS-DAYS-DIFF                PIC S9(4) COMP.
+040500 01  WS-DISTANCE-KM              PIC 9(6).
+040600 01  WS-TIME-DIFF-HOURS          PIC 9(4).
+040700
+040800* Velocity Window Aging Variables
+040900 01  WS-VELO-AGE-DAYS             PIC S9(4) COMP.
+041000 01  WS-VELO-AGE-HOURS            PIC S9(4) COMP.
+041100 01  WS-VELO-LAST-DAY-NUM         PIC 9(7).
+041200 01  WS-VELO-NOW-DAY-NUM          PIC 9(7).
+041300 01  WS-VELO-LAST-HH              PIC 9(2).
+041400 01  WS-VELO-NOW-HH               PIC 9(2).
+041500 01  WS-VELO-EOF-FLAG             PIC X VALUE 'N'.
+041600 88  VELO-EOF-REACHED         VALUE 'Y'.
+041700 01  WS-VELO-PURGE-COUNT          PIC 9(6).
+041800 01  WS-VELO-NEW-CARD-FLAG        PIC X VALUE 'N'.
+041900 88  VELO-IS-NEW-CARD         VALUE 'Y'.
+042000
+042100* Case Management Variables
+042200 01  WS-CASE-NUMBER               PIC 9(12).
+042300 01  WS-CASE-PRIORITY             PIC X(8).
+042400 01  WS-CASE-ANALYST              PIC X(10).
+042500
+042600* Rule Engine Variables
+042700 01  WS-RULE-RESULTS.
+042800 05  RULE-01-TRIGGERED       PIC X VALUE 'N'.
+042900 05  RULE-02-TRIGGERED       PIC X VALUE 'N'.
+043000 05  RULE-03-TRIGGERED       PIC X VALUE 'N'.
+043100 05  RULE-04-TRIGGERED       PIC X VALUE 'N'.
+043200 05  RULE-05-TRIGGERED       PIC X VALUE 'N'.
+043300 05  RULE-06-TRIGGERED       PIC X VALUE 'N'.
+043400 05  RULE-07-TRIGGERED       PIC X VALUE 'N'.
+043500 05  RULE-08-TRIGGERED       PIC X VALUE 'N'.
+043600 05  RULE-09-TRIGGERED       PIC X VALUE 'N'.
+043700 05  RULE-10-TRIGGERED       PIC X VALUE 'N'.
+043800 05  RULE-11-TRIGGERED       PIC X VALUE 'N'.
+043900
+044000* Fraud Action Codes
+044100 01  WS-FRAUD-ACTIONS.
+044200     05  ACTION-DECLINE          PIC X(20)
+044300 VALUE 'DECLINE-TRANSACTION'.
+044400 05  ACTION-HOLD             PIC X(20) VALUE 'HOLD-FOR-REVIEW'.
+044500 05  ACTION-VERIFY           PIC X(20) VALUE 'CUSTOMER-VERIFY'.
+044600 05  ACTION-APPROVE          PIC X(20) VALUE 'APPROVE-NORMAL'.
+044700 05  ACTION-FLAG             PIC X(20) VALUE 'FLAG-ACCOUNT'.
+044800
+044900* Error Messages
+045000 01  WS-ERROR-MESSAGES.
+045100     05  ERR-FILE-NOT-FOUND      PIC X(50)
+045200 VALUE 'ERROR: Required file not found or accessible'.
+045300     05  ERR-INVALID-CARD        PIC X(50)
+045400 VALUE 'ERROR: Invalid card number format'.
+045500     05  ERR-SYSTEM-ERROR        PIC X(50)
+045600 VALUE 'ERROR: System processing error occurred'.
+045700
+045800 PROCEDURE DIVISION.
+045900
+046000 0000-MAIN-CONTROL SECTION.
+046100 0000-MAIN-PROCESS.
+046200     PERFORM 1000-INITIALIZE-PROGRAM
+046300     PERFORM 2000-PROCESS-TRANSACTIONS
+046400     PERFORM 9000-FINALIZE-PROGRAM
+046500     STOP RUN.
+046600
+046700 1000-INITIALIZE-PROGRAM SECTION.
+046800 1000-INIT-START.
+046900     DISPLAY 'FRAUD MANAGEMENT SYSTEM - INITIALIZING'
+047000     PERFORM 1200-INITIALIZE-VARIABLES
+047100     PERFORM 1100-OPEN-FILES
+047200     PERFORM 1300-LOAD-FRAUD-PARAMETERS
+047300     PERFORM 1310-LOAD-CURRENCY-RATES.
+047400
+047500 1100-OPEN-FILES.
+047600     MOVE 'N' TO WS-EOF-FLAG
+047700     OPEN INPUT TRANSACTION-FILE
+047800     IF WS-TRANS-STATUS NOT = '00'
+047900     DISPLAY ERR-FILE-NOT-FOUND ' - TRANSACTION FILE'
+048000     STOP RUN
+048100     END-IF
+048200
+048300     OPEN I-O CUSTOMER-FILE
+048400     IF WS-CUST-STATUS NOT = '00' AND WS-CUST-STATUS NOT = '05'
+048500     DISPLAY ERR-FILE-NOT-FOUND ' - CUSTOMER FILE'
+048600     STOP RUN
+048700     END-IF
+048800
+048900     OPEN INPUT MERCHANT-FILE
+049000     IF WS-MERCH-STATUS NOT = '00'
+049100     DISPLAY ERR-FILE-NOT-FOUND ' - MERCHANT FILE'
+049200     STOP RUN
+049300     END-IF
+049400
+049500     OPEN I-O VELOCITY-FILE
+049600     IF WS-VELO-STATUS NOT = '00' AND WS-VELO-STATUS NOT = '05'
+049700     DISPLAY ERR-FILE-NOT-FOUND ' - VELOCITY FILE'
+049800     STOP RUN
+049900     END-IF
+050000
+050100     OPEN I-O CASE-FILE
+050200     IF WS-CASE-STATUS NOT = '00' AND WS-CASE-STATUS NOT = '05'
+050300     DISPLAY ERR-FILE-NOT-FOUND ' - CASE FILE'
+050400     STOP RUN
+050500     END-IF
+050600
+050700     OPEN I-O CHECKPOINT-FILE
+050800     IF WS-CKPT-STATUS NOT = '00' AND WS-CKPT-STATUS NOT = '05'
+050900     DISPLAY ERR-FILE-NOT-FOUND ' - CHECKPOINT FILE'
+051000     STOP RUN
+051100     END-IF
+051200
+051300     PERFORM 1400-CHECK-RESTART-POINT
+051400
+051500     IF RESTART-IN-PROGRESS
+051600     OPEN EXTEND MERCHANT-EXCEPTION-FILE
+051700     ELSE
+051800     OPEN OUTPUT MERCHANT-EXCEPTION-FILE
+051900     END-IF
+052000     IF WS-MEXC-STATUS NOT = '00'
+052100     DISPLAY ERR-FILE-NOT-FOUND ' - MERCHANT EXCEPTION FILE'
+052200     STOP RUN
+052300     END-IF
+052400
+052500     IF RESTART-IN-PROGRESS
+052600     OPEN EXTEND NOTIFICATION-FILE
+052700     ELSE
+052800     OPEN OUTPUT NOTIFICATION-FILE
+052900     END-IF
+053000     IF WS-NOTIF-STATUS NOT = '00'
+053100     DISPLAY ERR-FILE-NOT-FOUND ' - NOTIFICATION FILE'
+053200     STOP RUN
+053300     END-IF
+053400
+053500     IF RESTART-IN-PROGRESS
+053600     OPEN EXTEND FRAUD-LOG
+053700     ELSE
+053800     OPEN OUTPUT FRAUD-LOG
+053900     END-IF
+054000     IF WS-FRAUD-STATUS NOT = '00'
+054100     DISPLAY ERR-FILE-NOT-FOUND ' - FRAUD LOG FILE'
+054200     STOP RUN
+054300 END-IF.
+054400
+054500 1400-CHECK-RESTART-POINT.
+054600* If a checkpoint survives from a prior run that never reached
+054700* end of file, pick back up where it left off instead of
+054800* reprocessing the whole transaction file.
+054900     MOVE '1' TO CKPT-KEY
+055000     READ CHECKPOINT-FILE
+055100     IF WS-CKPT-STATUS = '00'
+055200     MOVE 'Y' TO WS-RESTART-FLAG
+055300     MOVE CKPT-RECORDS-PROCESSED TO WS-SKIP-COUNT
+055400     DISPLAY 'RESTART DETECTED - SKIPPING '
+055500     WS-SKIP-COUNT ' PREVIOUSLY PROCESSED RECORDS'
+055600     PERFORM 1420-RESTORE-CHECKPOINT-TOTALS
+055700     PERFORM 1410-SKIP-PROCESSED-RECORDS
+055800     ELSE
+055900     MOVE 'N' TO WS-RESTART-FLAG
+056000 END-IF.
+056100
+056200 1410-SKIP-PROCESSED-RECORDS.
+056300     MOVE ZERO TO WS-SKIP-LOOP-COUNT
+056400     PERFORM UNTIL WS-SKIP-LOOP-COUNT >= WS-SKIP-COUNT
+056500     OR EOF-REACHED
+056600     READ TRANSACTION-FILE
+056700     AT END
+056800     SET EOF-REACHED TO TRUE
+056900     END-READ
+057000     ADD 1 TO WS-SKIP-LOOP-COUNT
+057100     ADD 1 TO WS-TRANSACTIONS-PROCESSED
+057200     END-PERFORM.
+057300
+057400 1420-RESTORE-CHECKPOINT-TOTALS.
+057500* The skipped records were already fully processed and counted
+057600* in a prior run - restore those totals instead of leaving 1200's
+057700* zero-initialized counters to under-report them.
+057800     MOVE CKPT-FRAUD-DETECTED-COUNT TO WS-FRAUD-DETECTED-COUNT
+057900     MOVE CKPT-APPROVED-COUNT TO WS-APPROVED-COUNT
+058000     MOVE CKPT-DECLINED-COUNT TO WS-DECLINED-COUNT
+058100     MOVE CKPT-CNT-FRAUD-DETECTED TO WS-CNT-FRAUD-DETECTED
+058200     MOVE CKPT-CNT-CLEAN-TRANS TO WS-CNT-CLEAN-TRANS
+058300     MOVE CKPT-CNT-RULE-01 TO WS-CNT-RULE-01
+058400     MOVE CKPT-CNT-RULE-02 TO WS-CNT-RULE-02
+058500     MOVE CKPT-CNT-RULE-03 TO WS-CNT-RULE-03
+058600     MOVE CKPT-CNT-RULE-04 TO WS-CNT-RULE-04
+058700     MOVE CKPT-CNT-RULE-05 TO WS-CNT-RULE-05
+058800     MOVE CKPT-CNT-RULE-06 TO WS-CNT-RULE-06
+058900     MOVE CKPT-CNT-RULE-07 TO WS-CNT-RULE-07
+059000     MOVE CKPT-CNT-RULE-08 TO WS-CNT-RULE-08
+059100     MOVE CKPT-CNT-RULE-09 TO WS-CNT-RULE-09
+059200     MOVE CKPT-CNT-RULE-10 TO WS-CNT-RULE-10
+059300     MOVE CKPT-CNT-RULE-11 TO WS-CNT-RULE-11
+059400     MOVE CKPT-MERCHANT-EXCEPT-COUNT TO WS-MERCHANT-EXCEPT-COUNT.
+059500
+059600 1200-INITIALIZE-VARIABLES.
+059700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+059800     MOVE 'N' TO WS-EOF-FLAG
+059900     MOVE 'N' TO WS-FRAUD-DETECTED
+060000     INITIALIZE WS-COUNTERS
+060100 INITIALIZE WS-RULE-RESULTS.
+060200
+060300 1300-LOAD-FRAUD-PARAMETERS.
+060400* In production, these would be loaded from parameter tables
+060500     MOVE 850 TO HIGH-RISK-THRESHOLD
+060600     MOVE 550 TO MEDIUM-RISK-THRESHOLD
+060700     MOVE 350 TO LOW-RISK-THRESHOLD
+060800     DISPLAY 'FRAUD PARAMETERS LOADED SUCCESSFULLY'.
+060900
+061000 1310-LOAD-CURRENCY-RATES.
+061100* In production, these would be loaded from a daily FX rate feed
+061200* rather than hard-coded here.
+061300     MOVE 'USD' TO FX-CURRENCY-CODE(1)
+061400     MOVE 1.0000 TO FX-RATE-TO-USD(1)
+061500     MOVE 'EUR' TO FX-CURRENCY-CODE(2)
+061600     MOVE 1.0900 TO FX-RATE-TO-USD(2)
+061700     MOVE 'GBP' TO FX-CURRENCY-CODE(3)
+061800     MOVE 1.2700 TO FX-RATE-TO-USD(3)
+061900     MOVE 'JPY' TO FX-CURRENCY-CODE(4)
+062000     MOVE 0.0067 TO FX-RATE-TO-USD(4)
+062100     MOVE 'CAD' TO FX-CURRENCY-CODE(5)
+062200     MOVE 0.7300 TO FX-RATE-TO-USD(5)
+062300     MOVE 'AUD' TO FX-CURRENCY-CODE(6)
+062400     MOVE 0.6600 TO FX-RATE-TO-USD(6)
+062500     MOVE 'MXN' TO FX-CURRENCY-CODE(7)
+062600     MOVE 0.0580 TO FX-RATE-TO-USD(7)
+062700     MOVE 'INR' TO FX-CURRENCY-CODE(8)
+062800     MOVE 0.0120 TO FX-RATE-TO-USD(8)
+062900     DISPLAY 'CURRENCY RATE TABLE LOADED SUCCESSFULLY'.
+063000
+063100 2000-PROCESS-TRANSACTIONS SECTION.
+063200 2000-PROCESS-START.
+063300     DISPLAY 'BEGINNING TRANSACTION PROCESSING'
+063400     PERFORM 2100-READ-TRANSACTION
+063500     PERFORM UNTIL EOF-REACHED
+063600     PERFORM 2200-ANALYZE-TRANSACTION
+063700* Checkpoint only after this record is fully processed, so a
+063800* restart never treats an in-flight transaction as processed.
+063900     IF FUNCTION MOD(WS-TRANSACTIONS-PROCESSED,
+064000     CHECKPOINT-INTERVAL) = 0
+064100     PERFORM 2110-WRITE-CHECKPOINT
 064200     END-IF
-064300 END-IF.                                                                 
-064400 
-064500 2631-CALCULATE-LOCATION-RISK.                                           
-064600* Simplified distance calculation based on ZIP codes                     
-064700     IF TRANS-LOCATION-ZIP NOT = CUST-HOME-ZIP
-064800     IF TRANS-COUNTRY-CODE NOT = CUST-HOME-COUNTRY
-064900     MOVE 2000 TO WS-DISTANCE-KM
-065000     ELSE
-065100     MOVE 500 TO WS-DISTANCE-KM
-065200     END-IF
-065300     ELSE
-065400     MOVE 0 TO WS-DISTANCE-KM
-065500 END-IF.                                                                 
-065600 
-065700 2640-RULE-MERCHANT-RISK.                                                
-065800* Rule 4: Merchant Risk Assessment                                       
-065900     IF MERCH-RISK-LEVEL > 70
-066000     MOVE 'Y' TO RULE-04-TRIGGERED
-066100     ADD 125 TO WS-MERCHANT-RISK
-066200     END-IF
-066300 
-066400* High-risk merchant categories                                          
-066500     EVALUATE TRANS-MERCHANT-CAT WHEN 4829
-066600     MOVE 'Y' TO RULE-04-TRIGGERED
-066700     ADD 100 TO WS-MERCHANT-RISK
-066800 END-EVALUATE.                                                           
-066900 
-067000 2650-RULE-TIME-PATTERN.                                                 
-067100* Rule 5: Unusual Time Pattern                                           
-067200     PERFORM 2651-ANALYZE-TIME-PATTERN
-067300     IF WS-TIME-DIFF-HOURS < 1
-067400     IF VELO-LOCATION-COUNT > 3
-067500     MOVE 'Y' TO RULE-05-TRIGGERED
-067600     ADD 150 TO WS-BEHAVIORAL-RISK
-067700     END-IF
-067800 END-IF.                                                                 
-067900 
-068000 2651-ANALYZE-TIME-PATTERN.                                              
-068100* Check for rapid-fire transactions in different locations               
-068200     MOVE 2 TO WS-TIME-DIFF-HOURS
-068300     IF TRANS-TIME < 060000 OR TRANS-TIME > 220000
-068400     ADD 50 TO WS-BEHAVIORAL-RISK
-068500 END-IF.                                                                 
-068600 
-068700 2660-RULE-CARD-NOT-PRESENT.                                             
-068800* Rule 6: Card Not Present Risk                                          
-068900     IF TRANS-CHANNEL = 'ONL' OR TRANS-CHANNEL = 'TEL'
-069000     IF TRANS-AMOUNT > 500.00
-069100     MOVE 'Y' TO RULE-06-TRIGGERED
-069200     ADD 75 TO WS-TRANSACTION-RISK
-069300     END-IF
-069400     IF TRANS-PIN-VERIFIED = 'N'
-069500     ADD 50 TO WS-TRANSACTION-RISK
-069600     END-IF
-069700 END-IF.                                                                 
-069800 
-069900 2670-RULE-SUSPICIOUS-CATEGORY.                                          
-070000* Rule 7: Suspicious Category Combinations                               
-070100     IF VELO-MERCHANT-COUNT > 5
-070200     MOVE 'Y' TO RULE-07-TRIGGERED
-070300     ADD 100 TO WS-BEHAVIORAL-RISK
-070400 END-IF.                                                                 
-070500 
-070600 2680-RULE-CUSTOMER-BEHAVIOR.                                            
-070700* Rule 8: Customer Behavioral Analysis                                   
-070800     IF CUST-FRAUD-FLAG = 'Y'
-070900     MOVE 'Y' TO RULE-08-TRIGGERED
-071000     ADD 200 TO WS-BEHAVIORAL-RISK
-071100     END-IF
-071200 
-071300     COMPUTE WS-DAYS-DIFF = TRANS-DATE - CUST-LAST-TRANS-DATE
-071400     IF WS-DAYS-DIFF > 90
-071500     ADD 50 TO WS-BEHAVIORAL-RISK
-071600     END-IF
-071700 
-071800     IF TRANS-AMOUNT > CUST-MAX-DAILY-SPEND
-071900     MOVE 'Y' TO RULE-08-TRIGGERED
-072000     ADD 125 TO WS-BEHAVIORAL-RISK
-072100 END-IF.                                                                 
-072200 
-072300 2690-RULE-ACCOUNT-AGE.                                                  
-072400* Rule 9: New Account Risk                                               
-072500     COMPUTE WS-DAYS-DIFF = TRANS-DATE - CUST-ACCOUNT-OPEN-DATE
-072600     IF WS-DAYS-DIFF < 30
-072700     MOVE 'Y' TO RULE-09-TRIGGERED
-072800     ADD 100 TO WS-BEHAVIORAL-RISK
-072900     IF TRANS-AMOUNT > 1000.00
-073000     ADD 50 TO WS-BEHAVIORAL-RISK
-073100     END-IF
-073200 END-IF.                                                                 
-073300 
-073400 2695-RULE-CROSS-VALIDATION.                                             
-073500* Rule 10: Cross-validation of multiple risk factors                     
-073600     IF (RULE-01-TRIGGERED = 'Y' AND RULE-03-TRIGGERED = 'Y') OR (RULE-02-TRIGGERED = 'Y' AND RULE-04-TRIGGERED = 'Y') OR (RULE-06-TRIGGERED = 'Y' AND RULE-08-TRIGGERED = 'Y')
-073700     MOVE 'Y' TO RULE-10-TRIGGERED
-073800     ADD 100 TO WS-TOTAL-RISK-SCORE
-073900 END-IF.                                                                 
-074000 
-074100 2700-CALCULATE-FINAL-RISK.                                              
-074200     COMPUTE WS-TOTAL-RISK-SCORE = WS-TRANSACTION-RISK + WS-VELOCITY-RISK + WS-LOCATION-RISK + WS-MERCHANT-RISK + WS-BEHAVIORAL-RISK +
-074300 CUST-RISK-SCORE.                                                        
-074400 
-074500 2800-DETERMINE-ACTION.                                                  
-074600     EVALUATE TRUE WHEN WS-TOTAL-RISK-SCORE >= HIGH-RISK-THRESHOLD
-074700     MOVE 'Y' TO WS-FRAUD-DETECTED
-074800     ADD 1 TO WS-FRAUD-DETECTED-COUNT
-074900     ADD 1 TO WS-DECLINED-COUNT WHEN WS-TOTAL-RISK-SCORE >= MEDIUM-RISK-THRESHOLD
-075000     PERFORM 2810-MANUAL-REVIEW-REQUIRED WHEN OTHER
-075100     ADD 1 TO WS-APPROVED-COUNT
-075200 END-EVALUATE.                                                           
-075300 
-075400 2810-MANUAL-REVIEW-REQUIRED.                                            
-075500* Medium risk transactions require additional validation                 
-075600     IF RULE-08-TRIGGERED = 'Y' OR RULE-10-TRIGGERED = 'Y'
-075700     MOVE 'Y' TO WS-FRAUD-DETECTED
-075800     ADD 1 TO WS-FRAUD-DETECTED-COUNT
-075900     ELSE
-076000     ADD 1 TO WS-APPROVED-COUNT
-076100 END-IF.                                                                 
-076200 
-076300 2900-UPDATE-VELOCITY-DATA.                                              
-076400     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-076500     READ VELOCITY-FILE
-076600     IF WS-VELO-STATUS = '00'
-076700     ADD 1 TO VELO-TRANS-COUNT-1H
-076800     ADD 1 TO VELO-TRANS-COUNT-24H
-076900     ADD TRANS-AMOUNT TO VELO-AMOUNT-1H
-077000     ADD TRANS-AMOUNT TO VELO-AMOUNT-24H
-077100     MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-077200     REWRITE VELOCITY-RECORD
-077300     ELSE
-077400* Create new velocity record                                             
-077500     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-077600     MOVE 1 TO VELO-TRANS-COUNT-1H
-077700     MOVE 1 TO VELO-TRANS-COUNT-24H
-077800     MOVE TRANS-AMOUNT TO VELO-AMOUNT-1H
-077900     MOVE TRANS-AMOUNT TO VELO-AMOUNT-24H
-078000     MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-078100     MOVE 1 TO VELO-LOCATION-COUNT
-078200     MOVE 1 TO VELO-MERCHANT-COUNT
-078300     WRITE VELOCITY-RECORD
-078400 END-IF.                                                                 
-078500 
-078600 3000-LOG-DECISION.                                                      
-078700     MOVE WS-CURRENT-TIMESTAMP TO FRAUD-TIMESTAMP
-078800     MOVE TRANS-ID TO FRAUD-TRANS-ID
-078900     MOVE TRANS-CARD-NUMBER TO FRAUD-CARD-NUMBER
-079000     MOVE WS-TOTAL-RISK-SCORE TO FRAUD-RISK-SCORE
-079100     MOVE TRANS-AMOUNT TO FRAUD-AMOUNT
-079200     MOVE MERCH-NAME TO FRAUD-MERCHANT
-079300     MOVE TRANS-LOCATION-ZIP TO FRAUD-LOCATION
-079400     MOVE 'SYSTEM' TO FRAUD-ANALYST-ID
-079500 
-079600     IF WS-FRAUD-DETECTED = 'Y'
-079700     MOVE 'FRAUD_DETECTED' TO FRAUD-REASON-CODE
-079800     MOVE ACTION-DECLINE TO FRAUD-ACTION-TAKEN
-079900     STRING 'RULES_TRIGGERED: ' RULE-01-TRIGGERED RULE-02-TRIGGERED RULE-03-TRIGGERED RULE-04-TRIGGERED RULE-05-TRIGGERED RULE-06-TRIGGERED RULE-07-TRIGGERED RULE-08-TRIGGERED RULE-09-TRIGGERED RULE-10-TRIGGERED DELIMITED BY SIZE INTO FRAUD-RULE-TRIGGERED
-080000     MOVE 'TRANSACTION_DECLINED' TO FRAUD-RESOLUTION
-080100     ELSE
-080200     MOVE 'CLEAN_TRANS' TO FRAUD-REASON-CODE
-080300     MOVE ACTION-APPROVE TO FRAUD-ACTION-TAKEN
-080400     MOVE 'NO_RULES_TRIGGERED' TO FRAUD-RULE-TRIGGERED
-080500     MOVE 'TRANSACTION_APPROVED' TO FRAUD-RESOLUTION
-080600     DISPLAY 'RISK SCORE: ' WS-TOTAL-RISK-SCORE
-080700     END-IF.                                                                 
-080900 
-081000 7000-REPORTING-ANALYTICS SECTION.                                       
-081100 7000-REPORTING-START.                                                   
-081200* Generate real-time fraud statistics                                    
-081300     PERFORM 7100-CALCULATE-FRAUD-RATES
-081400     PERFORM 7200-UPDATE-PERFORMANCE-METRICS
-081500     PERFORM 7300-GENERATE-ALERTS.
-081600 
-081700 7100-CALCULATE-FRAUD-RATES.                                             
-081800     IF WS-TRANSACTIONS-PROCESSED > 0 COMPUTE WS-WORK-AMOUNT = (WS-FRAUD-DETECTED-COUNT / WS-TRANSACTIONS-PROCESSED) * 100
-081900 
-082000     IF FUNCTION MOD(WS-TRANSACTIONS-PROCESSED, 5000) = 0
-082100     DISPLAY 'FRAUD DETECTION RATE: ' WS-WORK-AMOUNT '%'
-082200     DISPLAY 'TOTAL PROCESSED: ' WS-TRANSACTIONS-PROCESSED
-082300     DISPLAY 'FRAUD DETECTED: ' WS-FRAUD-DETECTED-COUNT
-082400     DISPLAY 'APPROVED: ' WS-APPROVED-COUNT
-082500     DISPLAY 'DECLINED: ' WS-DECLINED-COUNT
-082600     END-IF
-082700 END-IF.                                                                 
-082800 
-082900 7200-UPDATE-PERFORMANCE-METRICS.                                        
-083000* Calculate system performance indicators                                
-083100     COMPUTE WS-WORK-AMOUNT = WS-APPROVED-COUNT + WS-DECLINED-COUNT
-083200 
-083300     IF WS-WORK-AMOUNT > 0 COMPUTE WS-WORK-AMOUNT = (WS-APPROVED-COUNT / WS-WORK-AMOUNT) * 100
-083400 END-IF.                                                                 
-083500 
-083600 7300-GENERATE-ALERTS.                                                   
-083700* Generate system alerts based on processing patterns                    
-083800     IF WS-FRAUD-DETECTED-COUNT > (WS-TRANSACTIONS-PROCESSED * 0.05)
-083900     DISPLAY 'HIGH FRAUD RATE ALERT - INVESTIGATE PATTERNS'
-084000     END-IF
-084100 
-084200     IF WS-DECLINED-COUNT > (WS-TRANSACTIONS-PROCESSED * 0.10)
-084300     DISPLAY 'HIGH DECLINE RATE ALERT - CHECK THRESHOLDS'
-084400 END-IF.                                                                 
-084500 
-084600 8000-CLEANUP-VELOCITY SECTION.                                          
-084700 8000-CLEANUP-START.                                                     
-084800* Clean up old velocity data to maintain performance                     
-084900     PERFORM 8100-PURGE-OLD-VELOCITY
-085000     PERFORM 8200-ARCHIVE-OLD-LOGS.
-085100 
-085200 8100-PURGE-OLD-VELOCITY.                                                
-085300* In production, this would remove velocity records older than 24 hours  
-085400     DISPLAY 'VELOCITY DATA CLEANUP COMPLETED'.
-085500 
-085600 8200-ARCHIVE-OLD-LOGS.                                                  
-085700* Archive fraud logs older than specified retention period               
-085800     DISPLAY 'LOG ARCHIVAL COMPLETED'.
-085900 
-086000 9000-FINALIZE-PROGRAM SECTION.                                          
-086100 9000-FINALIZE-START.                                                    
-086200     PERFORM 9100-CLOSE-FILES
-086300     PERFORM 9200-DISPLAY-FINAL-STATS
-086400     DISPLAY 'FRAUD MANAGEMENT SYSTEM - PROCESSING COMPLETED'.
-086500 
-086600 9100-CLOSE-FILES.                                                       
-086700     CLOSE TRANSACTION-FILE
-086800     CLOSE CUSTOMER-FILE
-086900     CLOSE MERCHANT-FILE
-087000     CLOSE FRAUD-LOG
-087100     CLOSE VELOCITY-FILE.
-087200 
-087300 9200-DISPLAY-FINAL-STATS.                                               
-087400     DISPLAY ' '
-087500     DISPLAY '=========================================='
-087600     DISPLAY 'FINAL PROCESSING STATISTICS'
-087700     DISPLAY '=========================================='
-087800     DISPLAY 'TOTAL TRANSACTIONS PROCESSED: '
-087900     WS-TRANSACTIONS-PROCESSED
-088000     DISPLAY 'FRAUD CASES DETECTED: ' WS-FRAUD-DETECTED-COUNT
-088100     DISPLAY 'TRANSACTIONS APPROVED: ' WS-APPROVED-COUNT
-088200     DISPLAY 'TRANSACTIONS DECLINED: ' WS-DECLINED-COUNT
-088300 
-088400     IF WS-TRANSACTIONS-PROCESSED > 0 COMPUTE WS-WORK-AMOUNT = (WS-FRAUD-DETECTED-COUNT / WS-TRANSACTIONS-PROCESSED) * 100
-088500     DISPLAY 'FRAUD DETECTION RATE: ' WS-WORK-AMOUNT '%'
-088600 
-088700     COMPUTE WS-WORK-AMOUNT = (WS-APPROVED-COUNT / WS-TRANSACTIONS-PROCESSED) * 100
-088800     DISPLAY 'APPROVAL RATE: ' WS-WORK-AMOUNT '%'
-088900     END-IF
-089000 
-089100     DISPLAY '=========================================='.
-089200 
-089300* END OF FRAUD-MGMT-SYSTEM PROGRAM                                       
-089400 
-089500     OPEN I-O CUSTOMER-FILE
-089600     IF WS-CUST-STATUS NOT = '00' AND WS-CUST-STATUS NOT = '05'
-089700     DISPLAY ERR-FILE-NOT-FOUND ' - CUSTOMER FILE'
-089800     STOP RUN
-089900     END-IF
-090000 
-090100     OPEN INPUT MERCHANT-FILE
-090200     IF WS-MERCH-STATUS NOT = '00'
-090300     DISPLAY ERR-FILE-NOT-FOUND ' - MERCHANT FILE'
-090400     STOP RUN
-090500     END-IF
-090600 
-090700     OPEN OUTPUT FRAUD-LOG
-090800     IF WS-FRAUD-STATUS NOT = '00'
-090900     DISPLAY ERR-FILE-NOT-FOUND ' - FRAUD LOG FILE'
-091000     STOP RUN
-091100     END-IF
-091200 
-091300     OPEN I-O VELOCITY-FILE
-091400     IF WS-VELO-STATUS NOT = '00' AND WS-VELO-STATUS NOT = '05'
-091500     DISPLAY ERR-FILE-NOT-FOUND ' - VELOCITY FILE'
-091600     STOP RUN
-091700 END-IF.                                                                 
-091800 
-091900 1200-INITIALIZE-VARIABLES.                                              
-092000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
-092100     MOVE 'N' TO WS-EOF-FLAG
-092200     MOVE 'N' TO WS-FRAUD-DETECTED
-092300     INITIALIZE WS-COUNTERS
-092400 INITIALIZE WS-RULE-RESULTS.                                             
-092500 
-092600 1300-LOAD-FRAUD-PARAMETERS.                                             
-092700* In production, these would be loaded from parameter tables             
-092800     MOVE 850 TO HIGH-RISK-THRESHOLD
-092900     MOVE 550 TO MEDIUM-RISK-THRESHOLD
-093000     MOVE 350 TO LOW-RISK-THRESHOLD
-093100     DISPLAY 'FRAUD PARAMETERS LOADED SUCCESSFULLY'.
-093200 
-093300 2000-PROCESS-TRANSACTIONS SECTION.                                      
-093400 2000-PROCESS-START.                                                     
-093500     DISPLAY 'BEGINNING TRANSACTION PROCESSING'
-093600     PERFORM 2100-READ-TRANSACTION
-093700     PERFORM UNTIL EOF-REACHED
-093800     PERFORM 2200-ANALYZE-TRANSACTION
-093900     PERFORM 2100-READ-TRANSACTION END-PERFORM
-094000     DISPLAY 'TRANSACTION PROCESSING COMPLETED'.
-094100 
-094200 2100-READ-TRANSACTION.                                                  
-094300     READ TRANSACTION-FILE AT END SET EOF-REACHED TO TRUE NOT AT END
-094400     ADD 1 TO WS-TRANSACTIONS-PROCESSED
-094500     IF WS-TRANSACTIONS-PROCESSED = 1 OR FUNCTION MOD(WS-TRANSACTIONS-PROCESSED, 1000) = 0
-094600     DISPLAY 'PROCESSED: ' WS-TRANSACTIONS-PROCESSED
-094700     ' TRANSACTIONS'
-094800     END-IF
-094900 END-READ.                                                               
-095000 
-095100 2200-ANALYZE-TRANSACTION SECTION.                                       
-095200 2200-ANALYSIS-START.                                                    
-095300     INITIALIZE WS-RULE-RESULTS
-095400     MOVE 'N' TO WS-FRAUD-DETECTED
-095500     MOVE ZERO TO WS-TOTAL-RISK-SCORE
-095600 
-095700     PERFORM 2300-VALIDATE-TRANSACTION
-095800     IF WS-PROCESS-FLAG = 'Y'
-095900     PERFORM 2400-LOAD-CUSTOMER-DATA
-096000     PERFORM 2500-LOAD-MERCHANT-DATA
-096100     PERFORM 2600-EXECUTE-FRAUD-RULES
-096200     PERFORM 2700-CALCULATE-FINAL-RISK
-096300     PERFORM 2800-DETERMINE-ACTION
-096400     PERFORM 2900-UPDATE-VELOCITY-DATA
-096500     PERFORM 3000-LOG-DECISION
-096600 END-IF.                                                                 
-096700 
-096800 2300-VALIDATE-TRANSACTION.                                              
-096900     MOVE 'Y' TO WS-PROCESS-FLAG
-097000 
-097100* Validate card number using Luhn algorithm                              
-097200     PERFORM 2310-VALIDATE-CARD-NUMBER
-097300 
-097400* Validate amount                                                        
-097500     IF TRANS-AMOUNT <= 0 OR TRANS-AMOUNT > 999999.99
-097600     MOVE 'N' TO WS-PROCESS-FLAG
-097700     DISPLAY 'INVALID TRANSACTION AMOUNT: ' TRANS-AMOUNT
-097800     END-IF
-097900 
-098000* Validate date                                                          
-098100     IF TRANS-DATE < 20200101 OR TRANS-DATE > 20301231
-098200     MOVE 'N' TO WS-PROCESS-FLAG
-098300     DISPLAY 'INVALID TRANSACTION DATE: ' TRANS-DATE
-098400 END-IF.                                                                 
-098500 
-098600 2310-VALIDATE-CARD-NUMBER.                                              
-098700* Simplified Luhn algorithm validation                                   
-098800     IF TRANS-CARD-NUMBER < 1000000000000000 OR TRANS-CARD-NUMBER > 9999999999999999
-098900     MOVE 'N' TO WS-PROCESS-FLAG
-099000     DISPLAY 'INVALID CARD NUMBER FORMAT'
-099100 END-IF.                                                                 
-099200 
-099300 2400-LOAD-CUSTOMER-DATA.                                                
-099400     MOVE TRANS-CARD-NUMBER TO CUST-CARD-NUMBER
-099500     READ CUSTOMER-FILE
-099600     IF WS-CUST-STATUS = '23'
-099700     DISPLAY 'CUSTOMER NOT FOUND: ' TRANS-CARD-NUMBER
-099800     MOVE 'N' TO WS-PROCESS-FLAG
-099900     ELSE IF WS-CUST-STATUS NOT = '00'
-100000     DISPLAY 'ERROR READING CUSTOMER FILE: ' WS-CUST-STATUS
-100100     MOVE 'N' TO WS-PROCESS-FLAG
-100200 END-IF.                                                                 
-100300 
-100400 2500-LOAD-MERCHANT-DATA.                                                
-100500     MOVE TRANS-MERCHANT-ID TO MERCH-ID
-100600     READ MERCHANT-FILE
-100700     IF WS-MERCH-STATUS = '23'
-100800     DISPLAY 'MERCHANT NOT FOUND: ' TRANS-MERCHANT-ID
-100900* Continue processing with default merchant risk                         
-101000     MOVE 50 TO MERCH-RISK-LEVEL
-101100     MOVE 'UNKNOWN MERCHANT' TO MERCH-NAME
-101200     ELSE IF WS-MERCH-STATUS NOT = '00'
-101300     DISPLAY 'ERROR READING MERCHANT FILE: ' WS-MERCH-STATUS
-101400 END-IF.                                                                 
-101500 
-101600 2600-EXECUTE-FRAUD-RULES SECTION.                                       
-101700 2600-RULES-START.                                                       
-101800     PERFORM 2610-RULE-HIGH-AMOUNT
-101900     PERFORM 2620-RULE-VELOCITY-CHECK
-102000     PERFORM 2630-RULE-LOCATION-VARIANCE
-102100     PERFORM 2640-RULE-MERCHANT-RISK
-102200     PERFORM 2650-RULE-TIME-PATTERN
-102300     PERFORM 2660-RULE-CARD-NOT-PRESENT
-102400     PERFORM 2670-RULE-SUSPICIOUS-CATEGORY
-102500     PERFORM 2680-RULE-CUSTOMER-BEHAVIOR
-102600     PERFORM 2690-RULE-ACCOUNT-AGE
-102700     PERFORM 2695-RULE-CROSS-VALIDATION.
-102800 
-102900 2610-RULE-HIGH-AMOUNT.                                                  
-103000* Rule 1: High Amount Transaction                                        
-103100     IF TRANS-AMOUNT > SUSPICIOUS-AMOUNT
-103200     MOVE 'Y' TO RULE-01-TRIGGERED
-103300     ADD 150 TO WS-TRANSACTION-RISK
-103400     IF TRANS-AMOUNT > (CUST-AVG-MONTHLY-SPEND * 3)
-103500     ADD 100 TO WS-TRANSACTION-RISK
-103600     END-IF
-103700 END-IF.                                                                 
-103800 
-103900 2620-RULE-VELOCITY-CHECK.                                               
-104000* Rule 2: Transaction Velocity Analysis                                  
-104100     PERFORM 2621-CHECK-VELOCITY-LIMITS
-104200     IF VELO-TRANS-COUNT-1H > MAX-HOURLY-VELOCITY
-104300     MOVE 'Y' TO RULE-02-TRIGGERED
-104400     ADD 200 TO WS-VELOCITY-RISK
-104500     END-IF
-104600     IF VELO-TRANS-COUNT-24H > MAX-DAILY-VELOCITY
-104700     MOVE 'Y' TO RULE-02-TRIGGERED
-104800     ADD 150 TO WS-VELOCITY-RISK
-104900 END-IF.                                                                 
-105000 
-105100 2621-CHECK-VELOCITY-LIMITS.                                             
-105200     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-105300     READ VELOCITY-FILE
-105400     IF WS-VELO-STATUS = '23'
-105500* First transaction for this card - initialize                           
-105600     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-105700     MOVE 1 TO VELO-TRANS-COUNT-1H
-105800     MOVE 1 TO VELO-TRANS-COUNT-24H
-105900     MOVE TRANS-AMOUNT TO VELO-AMOUNT-1H
-106000     MOVE TRANS-AMOUNT TO VELO-AMOUNT-24H
-106100     MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-106200     MOVE 1 TO VELO-LOCATION-COUNT
-106300     MOVE 1 TO VELO-MERCHANT-COUNT
-106400 END-IF.                                                                 
-106500 
-106600 2630-RULE-LOCATION-VARIANCE.                                            
-106700* Rule 3: Geographical Location Analysis                                 
-106800     PERFORM 2631-CALCULATE-LOCATION-RISK
-106900     IF WS-DISTANCE-KM > MAX-LOCATION-VARIANCE
-107000     MOVE 'Y' TO RULE-03-TRIGGERED
-107100     ADD 175 TO WS-LOCATION-RISK
-107200     IF TRANS-COUNTRY-CODE NOT = CUST-HOME-COUNTRY
-107300     IF CUST-TRAVEL-FLAG = 'N'
-107400     ADD 100 TO WS-LOCATION-RISK
-107500     END-IF
-107600     END-IF
-107700 END-IF.                                                                 
-107800 
-107900 2631-CALCULATE-LOCATION-RISK.                                           
-108000* Simplified distance calculation based on ZIP codes                     
-108100     IF TRANS-LOCATION-ZIP NOT = CUST-HOME-ZIP
-108200     IF TRANS-COUNTRY-CODE NOT = CUST-HOME-COUNTRY
-108300     MOVE 2000 TO WS-DISTANCE-KM
+064300     PERFORM 2100-READ-TRANSACTION
+064400     END-PERFORM
+064500     DISPLAY 'TRANSACTION PROCESSING COMPLETED'.
+064600
+064700 2100-READ-TRANSACTION.
+064800     READ TRANSACTION-FILE
+064900     AT END
+065000     SET EOF-REACHED TO TRUE
+065100     NOT AT END
+065200     ADD 1 TO WS-TRANSACTIONS-PROCESSED
+065300     IF WS-TRANSACTIONS-PROCESSED = 1
+065400     OR FUNCTION MOD(WS-TRANSACTIONS-PROCESSED, 1000) = 0
+065500     DISPLAY 'PROCESSED: ' WS-TRANSACTIONS-PROCESSED
+065600     ' TRANSACTIONS'
+065700     END-IF
+065800 END-READ.
+065900
+066000 2110-WRITE-CHECKPOINT.
+066100* Record our progress so a mid-run abend can resume here instead
+066200* of reprocessing the whole transaction file. The running totals
+066300* go along with the record count, or a restart would resume the
+066400* file position correctly while under-counting every statistic
+066500* for the records processed before this checkpoint.
+066600     MOVE '1' TO CKPT-KEY
+066700     READ CHECKPOINT-FILE
+066800     MOVE WS-TRANSACTIONS-PROCESSED TO CKPT-RECORDS-PROCESSED
+066900     MOVE WS-CURRENT-TIMESTAMP TO CKPT-TIMESTAMP
+067000     MOVE WS-FRAUD-DETECTED-COUNT TO CKPT-FRAUD-DETECTED-COUNT
+067100     MOVE WS-APPROVED-COUNT TO CKPT-APPROVED-COUNT
+067200     MOVE WS-DECLINED-COUNT TO CKPT-DECLINED-COUNT
+067300     MOVE WS-CNT-FRAUD-DETECTED TO CKPT-CNT-FRAUD-DETECTED
+067400     MOVE WS-CNT-CLEAN-TRANS TO CKPT-CNT-CLEAN-TRANS
+067500     MOVE WS-CNT-RULE-01 TO CKPT-CNT-RULE-01
+067600     MOVE WS-CNT-RULE-02 TO CKPT-CNT-RULE-02
+067700     MOVE WS-CNT-RULE-03 TO CKPT-CNT-RULE-03
+067800     MOVE WS-CNT-RULE-04 TO CKPT-CNT-RULE-04
+067900     MOVE WS-CNT-RULE-05 TO CKPT-CNT-RULE-05
+068000     MOVE WS-CNT-RULE-06 TO CKPT-CNT-RULE-06
+068100     MOVE WS-CNT-RULE-07 TO CKPT-CNT-RULE-07
+068200     MOVE WS-CNT-RULE-08 TO CKPT-CNT-RULE-08
+068300     MOVE WS-CNT-RULE-09 TO CKPT-CNT-RULE-09
+068400     MOVE WS-CNT-RULE-10 TO CKPT-CNT-RULE-10
+068500     MOVE WS-CNT-RULE-11 TO CKPT-CNT-RULE-11
+068600     MOVE WS-MERCHANT-EXCEPT-COUNT TO CKPT-MERCHANT-EXCEPT-COUNT
+068700     IF WS-CKPT-STATUS = '00'
+068800     REWRITE CHECKPOINT-RECORD
+068900     ELSE
+069000     MOVE '1' TO CKPT-KEY
+069100     WRITE CHECKPOINT-RECORD
+069200 END-IF.
+069300
+069400 2200-ANALYZE-TRANSACTION SECTION.
+069500 2200-ANALYSIS-START.
+069600     INITIALIZE WS-RULE-RESULTS
+069700     MOVE 'N' TO WS-FRAUD-DETECTED
+069800     MOVE ZERO TO WS-TOTAL-RISK-SCORE
+069900
+070000     PERFORM 2300-VALIDATE-TRANSACTION
+070100     IF WS-PROCESS-FLAG = 'Y'
+070200     PERFORM 2400-LOAD-CUSTOMER-DATA
+070300     PERFORM 2500-LOAD-MERCHANT-DATA
+070400     PERFORM 2600-EXECUTE-FRAUD-RULES
+070500     PERFORM 2700-CALCULATE-FINAL-RISK
+070600     PERFORM 4000-ADVANCED-ANALYTICS
+070700     PERFORM 5000-REAL-TIME-SCORING
+070800     PERFORM 2800-DETERMINE-ACTION
+070900     PERFORM 2900-UPDATE-VELOCITY-DATA
+071000     PERFORM 3100-UPDATE-CUSTOMER-PROFILE
+071100     PERFORM 3000-LOG-DECISION
+071200     PERFORM 6000-CASE-MANAGEMENT
+071300     END-IF.
+071400
+071500 2300-VALIDATE-TRANSACTION.
+071600     MOVE 'Y' TO WS-PROCESS-FLAG
+071700
+071800* Validate card number
+071900     PERFORM 2310-VALIDATE-CARD-NUMBER
+072000
+072100* Validate amount
+072200     IF TRANS-AMOUNT <= 0 OR TRANS-AMOUNT > 999999.99
+072300     MOVE 'N' TO WS-PROCESS-FLAG
+072400     DISPLAY 'INVALID TRANSACTION AMOUNT: ' TRANS-AMOUNT
+072500     END-IF
+072600
+072700* Validate date
+072800     IF TRANS-DATE < 20200101 OR TRANS-DATE > 20301231
+072900     MOVE 'N' TO WS-PROCESS-FLAG
+073000     DISPLAY 'INVALID TRANSACTION DATE: ' TRANS-DATE
+073100 END-IF.
+073200
+073300 2310-VALIDATE-CARD-NUMBER.
+073400     IF TRANS-CARD-NUMBER < 1000000000000000
+073500     OR TRANS-CARD-NUMBER > 9999999999999999
+073600     MOVE 'N' TO WS-PROCESS-FLAG
+073700     DISPLAY 'INVALID CARD NUMBER FORMAT'
+073800     ELSE
+073900     PERFORM 2311-SPLIT-CARD-DIGITS
+074000     PERFORM 2312-COMPUTE-LUHN-CHECKSUM
+074100     IF NOT LUHN-CHECK-PASSED
+074200     MOVE 'N' TO WS-PROCESS-FLAG
+074300     DISPLAY 'CARD NUMBER FAILED LUHN CHECK: ' TRANS-CARD-NUMBER
+074400     END-IF
+074500 END-IF.
+074600
+074700 2311-SPLIT-CARD-DIGITS.
+074800* Peel the card number into individual digits, rightmost first,
+074900* working against a disposable copy so TRANS-CARD-NUMBER itself
+075000* is left untouched for later logging.
+075100     MOVE TRANS-CARD-NUMBER TO WS-LUHN-CARD-WORK
+075200     PERFORM 2311-SPLIT-ONE-DIGIT
+075300     VARYING WS-LUHN-SUBSCRIPT FROM 16 BY -1
+075400     UNTIL WS-LUHN-SUBSCRIPT < 1.
+075500
+075600 2311-SPLIT-ONE-DIGIT.
+075700     COMPUTE WS-CARD-DIGIT(WS-LUHN-SUBSCRIPT) =
+075800     FUNCTION MOD(WS-LUHN-CARD-WORK, 10)
+075900     DIVIDE WS-LUHN-CARD-WORK BY 10 GIVING WS-LUHN-CARD-WORK.
+076000
+076100 2312-COMPUTE-LUHN-CHECKSUM.
+076200* Standard mod-10 checksum: doubling every second digit counting
+076300* from the rightmost (check) digit, subtracting 9 when doubling
+076400* pushes a digit past 9, then summing everything.
+076500     MOVE ZERO TO WS-LUHN-SUM
+076600     PERFORM 2312-ADD-ONE-DIGIT
+076700     VARYING WS-LUHN-SUBSCRIPT FROM 16 BY -1
+076800     UNTIL WS-LUHN-SUBSCRIPT < 1
+076900
+077000     IF FUNCTION MOD(WS-LUHN-SUM, 10) = 0
+077100     SET LUHN-CHECK-PASSED TO TRUE
+077200     ELSE
+077300     SET LUHN-CHECK-FAILED TO TRUE
+077400 END-IF.
+077500
+077600 2312-ADD-ONE-DIGIT.
+077700     MOVE WS-CARD-DIGIT(WS-LUHN-SUBSCRIPT) TO WS-LUHN-DIGIT-VALUE
+077800     IF FUNCTION MOD(16 - WS-LUHN-SUBSCRIPT, 2) = 1
+077900     COMPUTE WS-LUHN-DIGIT-VALUE = WS-LUHN-DIGIT-VALUE * 2
+078000     IF WS-LUHN-DIGIT-VALUE > 9
+078100     SUBTRACT 9 FROM WS-LUHN-DIGIT-VALUE
+078200     END-IF
+078300     END-IF
+078400     ADD WS-LUHN-DIGIT-VALUE TO WS-LUHN-SUM.
+078500
+078600 2400-LOAD-CUSTOMER-DATA.
+078700     MOVE TRANS-CARD-NUMBER TO CUST-CARD-NUMBER
+078800     READ CUSTOMER-FILE
+078900     IF WS-CUST-STATUS = '23'
+079000     DISPLAY 'CUSTOMER NOT FOUND: ' TRANS-CARD-NUMBER
+079100     MOVE 'N' TO WS-PROCESS-FLAG
+079200     ELSE IF WS-CUST-STATUS NOT = '00'
+079300     DISPLAY 'ERROR READING CUSTOMER FILE: ' WS-CUST-STATUS
+079400     MOVE 'N' TO WS-PROCESS-FLAG
+079500 END-IF.
+079600
+079700 2500-LOAD-MERCHANT-DATA.
+079800     MOVE TRANS-MERCHANT-ID TO MERCH-ID
+079900     READ MERCHANT-FILE
+080000     IF WS-MERCH-STATUS = '23'
+080100     DISPLAY 'MERCHANT NOT FOUND: ' TRANS-MERCHANT-ID
+080200     MOVE 50 TO MERCH-RISK-LEVEL
+080300     MOVE 'UNKNOWN MERCHANT' TO MERCH-NAME
+080400     PERFORM 2510-LOG-MERCHANT-EXCEPTION
+080500     ELSE IF WS-MERCH-STATUS NOT = '00'
+080600     DISPLAY 'ERROR READING MERCHANT FILE: ' WS-MERCH-STATUS
+080700 END-IF.
+080800
+080900 2510-LOG-MERCHANT-EXCEPTION.
+081000* Capture unmatched merchant IDs so onboarding can backfill the
+081100* merchant master file instead of every future transaction for
+081200* that merchant defaulting to an unknown-merchant risk score.
+081300     MOVE WS-CURRENT-TIMESTAMP TO MEXC-TIMESTAMP
+081400     MOVE TRANS-MERCHANT-ID TO MEXC-MERCHANT-ID
+081500     MOVE TRANS-ID TO MEXC-TRANS-ID
+081600     MOVE TRANS-AMOUNT TO MEXC-TRANS-AMOUNT
+081700     WRITE MERCHANT-EXCEPTION-RECORD
+081800     ADD 1 TO WS-MERCHANT-EXCEPT-COUNT.
+081900
+082000 2600-EXECUTE-FRAUD-RULES SECTION.
+082100 2600-RULES-START.
+082200     PERFORM 2605-NORMALIZE-TRANSACTION-AMOUNT
+082300     PERFORM 2610-RULE-HIGH-AMOUNT
+082400     PERFORM 2620-RULE-VELOCITY-CHECK
+082500     PERFORM 2630-RULE-LOCATION-VARIANCE
+082600     PERFORM 2640-RULE-MERCHANT-RISK
+082700     PERFORM 2650-RULE-TIME-PATTERN
+082800     PERFORM 2660-RULE-CARD-NOT-PRESENT
+082900     PERFORM 2670-RULE-SUSPICIOUS-CATEGORY
+083000     PERFORM 2680-RULE-CUSTOMER-BEHAVIOR
+083100     PERFORM 2690-RULE-ACCOUNT-AGE
+083200     PERFORM 2695-RULE-CROSS-VALIDATION
+083300     PERFORM 2696-RULE-CURRENCY-MISMATCH.
+083400
+083500 2605-NORMALIZE-TRANSACTION-AMOUNT.
+083600* Every USD-denominated threshold downstream has to be compared
+083700* against the transaction's USD equivalent, not its raw posted
+083800* amount, so normalize once up front rather than per-rule.
+083900     PERFORM 2697-FIND-CURRENCY-RATE
+084000     COMPUTE WS-NORMALIZED-AMOUNT ROUNDED =
+084100     TRANS-AMOUNT * WS-FX-RATE.
+084200
+084300 2610-RULE-HIGH-AMOUNT.
+084400* Rule 1: High Amount Transaction
+084500     IF WS-NORMALIZED-AMOUNT > SUSPICIOUS-AMOUNT
+084600     MOVE 'Y' TO RULE-01-TRIGGERED
+084700     ADD 150 TO WS-TRANSACTION-RISK
+084800     IF WS-NORMALIZED-AMOUNT > (CUST-AVG-MONTHLY-SPEND * 3)
+084900     ADD 100 TO WS-TRANSACTION-RISK
+085000     END-IF
+085100 END-IF.
+085200
+085300 2620-RULE-VELOCITY-CHECK.
+085400* Rule 2: Transaction Velocity Analysis
+085500     PERFORM 2621-CHECK-VELOCITY-LIMITS
+085600     IF VELO-TRANS-COUNT-1H > MAX-HOURLY-VELOCITY
+085700     MOVE 'Y' TO RULE-02-TRIGGERED
+085800     ADD 200 TO WS-VELOCITY-RISK
+085900     END-IF
+086000     IF VELO-TRANS-COUNT-24H > MAX-DAILY-VELOCITY
+086100     MOVE 'Y' TO RULE-02-TRIGGERED
+086200     ADD 150 TO WS-VELOCITY-RISK
+086300 END-IF.
+086400
+086500 2621-CHECK-VELOCITY-LIMITS.
+086600     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
+086700     READ VELOCITY-FILE
+086800     IF WS-VELO-STATUS = '23'
+086900* First transaction for this card - initialize
+087000     MOVE 'Y' TO WS-VELO-NEW-CARD-FLAG
+087100     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
+087200     MOVE 1 TO VELO-TRANS-COUNT-1H
+087300     MOVE 1 TO VELO-TRANS-COUNT-24H
+087400     MOVE WS-NORMALIZED-AMOUNT TO VELO-AMOUNT-1H
+087500     MOVE WS-NORMALIZED-AMOUNT TO VELO-AMOUNT-24H
+087600     MOVE WS-CURRENT-TIMESTAMP(1:14) TO VELO-LAST-UPDATE
+087700     MOVE 1 TO VELO-LOCATION-COUNT
+087800     MOVE 1 TO VELO-MERCHANT-COUNT
+087900     ELSE
+088000* Existing card - age the rolling windows before checking limits
+088100     MOVE 'N' TO WS-VELO-NEW-CARD-FLAG
+088200     PERFORM 2622-AGE-VELOCITY-WINDOW
+088300 END-IF.
+088400
+088500 2622-AGE-VELOCITY-WINDOW.
+088600* Roll the 1-hour and 24-hour counters off once they age out,
+088700* instead of letting them grow without bound.
+088800     MOVE VELO-LAST-UPDATE(1:8) TO WS-WORK-DATE
+088900     COMPUTE WS-VELO-LAST-DAY-NUM =
+089000     FUNCTION INTEGER-OF-DATE(WS-WORK-DATE)
+089100     MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-WORK-DATE
+089200     COMPUTE WS-VELO-NOW-DAY-NUM =
+089300     FUNCTION INTEGER-OF-DATE(WS-WORK-DATE)
+089400     MOVE VELO-LAST-UPDATE(9:2) TO WS-VELO-LAST-HH
+089500     MOVE WS-CURRENT-TIMESTAMP(9:2) TO WS-VELO-NOW-HH
+089600     COMPUTE WS-VELO-AGE-DAYS =
+089700     WS-VELO-NOW-DAY-NUM - WS-VELO-LAST-DAY-NUM
+089800     COMPUTE WS-VELO-AGE-HOURS = (WS-VELO-AGE-DAYS * 24)
+089900     + (WS-VELO-NOW-HH - WS-VELO-LAST-HH)
+090000
+090100     IF WS-VELO-AGE-HOURS >= 24
+090200     MOVE 0 TO VELO-TRANS-COUNT-1H
+090300     MOVE 0 TO VELO-TRANS-COUNT-24H
+090400     MOVE 0 TO VELO-AMOUNT-1H
+090500     MOVE 0 TO VELO-AMOUNT-24H
+090600     ELSE
+090700     IF WS-VELO-AGE-HOURS >= 1
+090800     MOVE 0 TO VELO-TRANS-COUNT-1H
+090900     MOVE 0 TO VELO-AMOUNT-1H
+091000     END-IF
+091100 END-IF.
+091200
+091300 2630-RULE-LOCATION-VARIANCE.
+091400* Rule 3: Geographical Location Analysis
+091500     PERFORM 2631-CALCULATE-LOCATION-RISK
+091600     IF WS-DISTANCE-KM > MAX-LOCATION-VARIANCE
+091700     MOVE 'Y' TO RULE-03-TRIGGERED
+091800     ADD 175 TO WS-LOCATION-RISK
+091900     IF TRANS-COUNTRY-CODE NOT = CUST-HOME-COUNTRY
+092000     IF CUST-TRAVEL-FLAG = 'N'
+092100     ADD 100 TO WS-LOCATION-RISK
+092200     END-IF
+092300     END-IF
+092400 END-IF.
+092500
+092600 2631-CALCULATE-LOCATION-RISK.
+092700* Simplified distance calculation based on ZIP codes
+092800     IF TRANS-LOCATION-ZIP NOT = CUST-HOME-ZIP
+092900     IF TRANS-COUNTRY-CODE NOT = CUST-HOME-COUNTRY
+093000     MOVE 2000 TO WS-DISTANCE-KM
+093100     ELSE
+093200     MOVE 500 TO WS-DISTANCE-KM
+093300     END-IF
+093400     ELSE
+093500     MOVE 0 TO WS-DISTANCE-KM
+093600 END-IF.
+093700
+093800 2640-RULE-MERCHANT-RISK.
+093900* Rule 4: Merchant Risk Assessment
+094000     IF MERCH-RISK-LEVEL > 70
+094100     MOVE 'Y' TO RULE-04-TRIGGERED
+094200     ADD 125 TO WS-MERCHANT-RISK
+094300     END-IF
+094400
+094500* High-risk merchant categories
+094600     EVALUATE TRANS-MERCHANT-CAT WHEN 4829
+094700     MOVE 'Y' TO RULE-04-TRIGGERED
+094800     ADD 100 TO WS-MERCHANT-RISK
+094900 END-EVALUATE.
+095000
+095100 2650-RULE-TIME-PATTERN.
+095200* Rule 5: Unusual Time Pattern
+095300     PERFORM 2651-ANALYZE-TIME-PATTERN
+095400     IF WS-TIME-DIFF-HOURS < 1
+095500     IF VELO-LOCATION-COUNT > 3
+095600     MOVE 'Y' TO RULE-05-TRIGGERED
+095700     ADD 150 TO WS-BEHAVIORAL-RISK
+095800     END-IF
+095900 END-IF.
+096000
+096100 2651-ANALYZE-TIME-PATTERN.
+096200* Check for rapid-fire transactions in different locations
+096300     MOVE 2 TO WS-TIME-DIFF-HOURS
+096400     IF TRANS-TIME < 060000 OR TRANS-TIME > 220000
+096500     ADD 50 TO WS-BEHAVIORAL-RISK
+096600 END-IF.
+096700
+096800 2660-RULE-CARD-NOT-PRESENT.
+096900* Rule 6: Card Not Present Risk
+097000     IF TRANS-CHANNEL = 'ONL' OR TRANS-CHANNEL = 'TEL'
+097100     IF TRANS-AMOUNT > 500.00
+097200     MOVE 'Y' TO RULE-06-TRIGGERED
+097300     ADD 75 TO WS-TRANSACTION-RISK
+097400     END-IF
+097500     IF TRANS-PIN-VERIFIED = 'N'
+097600     ADD 50 TO WS-TRANSACTION-RISK
+097700     END-IF
+097800 END-IF.
+097900
+098000 2670-RULE-SUSPICIOUS-CATEGORY.
+098100* Rule 7: Suspicious Category Combinations
+098200     IF VELO-MERCHANT-COUNT > 5
+098300     MOVE 'Y' TO RULE-07-TRIGGERED
+098400     ADD 100 TO WS-BEHAVIORAL-RISK
+098500 END-IF.
+098600
+098700 2680-RULE-CUSTOMER-BEHAVIOR.
+098800* Rule 8: Customer Behavioral Analysis
+098900     IF CUST-FRAUD-FLAG = 'Y'
+099000     MOVE 'Y' TO RULE-08-TRIGGERED
+099100     ADD 200 TO WS-BEHAVIORAL-RISK
+099200     END-IF
+099300
+099400     COMPUTE WS-DAYS-DIFF = TRANS-DATE - CUST-LAST-TRANS-DATE
+099500     IF WS-DAYS-DIFF > 90
+099600     ADD 50 TO WS-BEHAVIORAL-RISK
+099700     END-IF
+099800
+099900     IF WS-NORMALIZED-AMOUNT > CUST-MAX-DAILY-SPEND
+100000     MOVE 'Y' TO RULE-08-TRIGGERED
+100100     ADD 125 TO WS-BEHAVIORAL-RISK
+100200 END-IF.
+100300
+100400 2690-RULE-ACCOUNT-AGE.
+100500* Rule 9: New Account Risk
+100600     COMPUTE WS-DAYS-DIFF = TRANS-DATE - CUST-ACCOUNT-OPEN-DATE
+100700     IF WS-DAYS-DIFF < 30
+100800     MOVE 'Y' TO RULE-09-TRIGGERED
+100900     ADD 100 TO WS-BEHAVIORAL-RISK
+101000     IF WS-NORMALIZED-AMOUNT > 1000.00
+101100     ADD 50 TO WS-BEHAVIORAL-RISK
+101200     END-IF
+101300 END-IF.
+101400
+101500 2695-RULE-CROSS-VALIDATION.
+101600* Rule 10: Cross-validation of multiple risk factors
+101700     IF (RULE-01-TRIGGERED = 'Y' AND RULE-03-TRIGGERED = 'Y')
+101800     OR (RULE-02-TRIGGERED = 'Y' AND RULE-04-TRIGGERED = 'Y')
+101900     OR (RULE-06-TRIGGERED = 'Y' AND RULE-08-TRIGGERED = 'Y')
+102000     MOVE 'Y' TO RULE-10-TRIGGERED
+102100     ADD 100 TO WS-TOTAL-RISK-SCORE
+102200 END-IF.
+102300
+102400 2696-RULE-CURRENCY-MISMATCH.
+102500* Rule 11: Currency Mismatch - a transaction posted in a currency
+102600* other than the customer's home currency is weighed against the
+102700* USD-denominated suspicious-amount threshold using the USD
+102800* equivalent 2605 already normalized for the whole rule pass.
+102900     IF TRANS-CURRENCY NOT = CUST-HOME-CURRENCY
+103000     IF WS-NORMALIZED-AMOUNT > SUSPICIOUS-AMOUNT
+103100     MOVE 'Y' TO RULE-11-TRIGGERED
+103200     ADD 125 TO WS-TRANSACTION-RISK
+103300     END-IF
+103400 END-IF.
+103500
+103600 2697-FIND-CURRENCY-RATE.
+103700* Look up the transaction currency in the rate table; fall back to
+103800* parity if it is not a currency we carry a rate for.
+103900     MOVE 1.0000 TO WS-FX-RATE
+104000     MOVE 'N' TO WS-FX-FOUND-FLAG
+104100     PERFORM 2698-CHECK-ONE-RATE-ENTRY
+104200     VARYING WS-FX-IDX FROM 1 BY 1
+104300     UNTIL WS-FX-IDX > 8 OR FX-RATE-FOUND.
+104400
+104500 2698-CHECK-ONE-RATE-ENTRY.
+104600     IF FX-CURRENCY-CODE(WS-FX-IDX) = TRANS-CURRENCY
+104700     MOVE FX-RATE-TO-USD(WS-FX-IDX) TO WS-FX-RATE
+104800     SET FX-RATE-FOUND TO TRUE
+104900 END-IF.
+105000
+105100 2700-CALCULATE-FINAL-RISK.
+105200     COMPUTE WS-TOTAL-RISK-SCORE = WS-TRANSACTION-RISK
+105300     + WS-VELOCITY-RISK + WS-LOCATION-RISK + WS-MERCHANT-RISK
+105400     + WS-BEHAVIORAL-RISK + CUST-RISK-SCORE.
+105500
+105600 2800-DETERMINE-ACTION.
+105700     EVALUATE TRUE
+105800     WHEN WS-TOTAL-RISK-SCORE >= HIGH-RISK-THRESHOLD
+105900     MOVE 'Y' TO WS-FRAUD-DETECTED
+106000     ADD 1 TO WS-FRAUD-DETECTED-COUNT
+106100     ADD 1 TO WS-DECLINED-COUNT
+106200     WHEN WS-TOTAL-RISK-SCORE >= MEDIUM-RISK-THRESHOLD
+106300     PERFORM 2810-MANUAL-REVIEW-REQUIRED
+106400     WHEN OTHER
+106500     ADD 1 TO WS-APPROVED-COUNT
+106600     END-EVALUATE.
+106700
+106800 2810-MANUAL-REVIEW-REQUIRED.
+106900* Medium risk transactions require additional validation
+107000     IF RULE-08-TRIGGERED = 'Y' OR RULE-10-TRIGGERED = 'Y'
+107100     MOVE 'Y' TO WS-FRAUD-DETECTED
+107200     ADD 1 TO WS-FRAUD-DETECTED-COUNT
+107300     ELSE
+107400     ADD 1 TO WS-APPROVED-COUNT
+107500 END-IF.
+107600
+107700 2900-UPDATE-VELOCITY-DATA.
+107800* VELOCITY-RECORD is already positioned from 2621's READ, with its
+107900* rolling windows aged by 2622 for an existing card. Carry those
+108000* in-memory values forward instead of re-reading the stale on-disk
+108100* record, or the aging done above is simply thrown away.
+108200     IF VELO-IS-NEW-CARD
+108300     WRITE VELOCITY-RECORD
 108400     ELSE
-108500     MOVE 500 TO WS-DISTANCE-KM
-108600     END-IF
-108700     ELSE
-108800     MOVE 0 TO WS-DISTANCE-KM
-108900 END-IF.                                                                 
-109000 
-109100 2640-RULE-MERCHANT-RISK.                                                
-109200* Rule 4: Merchant Risk Assessment                                       
-109300     IF MERCH-RISK-LEVEL > 70
-109400     MOVE 'Y' TO RULE-04-TRIGGERED
-109500     ADD 125 TO WS-MERCHANT-RISK
-109600     END-IF
-109700 
-109800* High-risk merchant categories                                          
-109900     EVALUATE TRANS-MERCHANT-CAT WHEN 4829
-110000     MOVE 'Y' TO RULE-04-TRIGGERED
-110100     ADD 100 TO WS-MERCHANT-RISK
-110200 END-EVALUATE.                                                           
-110300 
-110400 2650-RULE-TIME-PATTERN.                                                 
-110500* Rule 5: Unusual Time Pattern                                           
-110600     PERFORM 2651-ANALYZE-TIME-PATTERN
-110700     IF WS-TIME-DIFF-HOURS < 1
-110800     IF VELO-LOCATION-COUNT > 3
-110900     MOVE 'Y' TO RULE-05-TRIGGERED
-111000     ADD 150 TO WS-BEHAVIORAL-RISK
-111100     END-IF
-111200 END-IF.                                                                 
-111300 
-111400 2651-ANALYZE-TIME-PATTERN.                                              
-111500* Check for rapid-fire transactions in different locations               
-111600     MOVE 2 TO WS-TIME-DIFF-HOURS
-111700     IF TRANS-TIME < 060000 OR TRANS-TIME > 220000
-111800     ADD 50 TO WS-BEHAVIORAL-RISK
-111900 END-IF.                                                                 
-112000 
-112100 2660-RULE-CARD-NOT-PRESENT.                                             
-112200* Rule 6: Card Not Present Risk                                          
-112300     IF TRANS-CHANNEL = 'ONL' OR TRANS-CHANNEL = 'TEL'
-112400     IF TRANS-AMOUNT > 500.00
-112500     MOVE 'Y' TO RULE-06-TRIGGERED
-112600     ADD 75 TO WS-TRANSACTION-RISK
-112700     END-IF
-112800     IF TRANS-PIN-VERIFIED = 'N'
-112900     ADD 50 TO WS-TRANSACTION-RISK
-113000     END-IF
-113100 END-IF.                                                                 
-113200 
-113300 2670-RULE-SUSPICIOUS-CATEGORY.                                          
-113400* Rule 7: Suspicious Category Combinations                               
-113500     IF VELO-MERCHANT-COUNT > 5
-113600     MOVE 'Y' TO RULE-07-TRIGGERED
-113700     ADD 100 TO WS-BEHAVIORAL-RISK
-113800 END-IF.                                                                 
-113900 
-114000 2680-RULE-CUSTOMER-BEHAVIOR.                                            
-114100* Rule 8: Customer Behavioral Analysis                                   
-114200     IF CUST-FRAUD-FLAG = 'Y'
-114300     MOVE 'Y' TO RULE-08-TRIGGERED
-114400     ADD 200 TO WS-BEHAVIORAL-RISK
-114500     END-IF
-114600 
-114700     COMPUTE WS-DAYS-DIFF = TRANS-DATE - CUST-LAST-TRANS-DATE
-114800     IF WS-DAYS-DIFF > 90
-114900     ADD 50 TO WS-BEHAVIORAL-RISK
-115000     END-IF
-115100 
-115200     IF TRANS-AMOUNT > CUST-MAX-DAILY-SPEND
-115300     MOVE 'Y' TO RULE-08-TRIGGERED
-115400     ADD 125 TO WS-BEHAVIORAL-RISK
-115500 END-IF.                                                                 
-115600 
-115700 2690-RULE-ACCOUNT-AGE.                                                  
-115800* Rule 9: New Account Risk                                               
-115900     COMPUTE WS-DAYS-DIFF = TRANS-DATE - CUST-ACCOUNT-OPEN-DATE
-116000     IF WS-DAYS-DIFF < 30
-116100     MOVE 'Y' TO RULE-09-TRIGGERED
-116200     ADD 100 TO WS-BEHAVIORAL-RISK
-116300     IF TRANS-AMOUNT > 1000.00
-116400     ADD 50 TO WS-BEHAVIORAL-RISK
-116500     END-IF
-116600 END-IF.                                                                 
-116700 
-116800 2695-RULE-CROSS-VALIDATION.                                             
-116900* Rule 10: Cross-validation of multiple risk factors                     
-117000     IF (RULE-01-TRIGGERED = 'Y' AND RULE-03-TRIGGERED = 'Y') OR (RULE-02-TRIGGERED = 'Y' AND RULE-04-TRIGGERED = 'Y') OR (RULE-06-TRIGGERED = 'Y' AND RULE-08-TRIGGERED = 'Y')
-117100     MOVE 'Y' TO RULE-10-TRIGGERED
-117200     ADD 100 TO WS-TOTAL-RISK-SCORE
-117300 END-IF.                                                                 
-117400 
-117500 2700-CALCULATE-FINAL-RISK.                                              
-117600     COMPUTE WS-TOTAL-RISK-SCORE = WS-TRANSACTION-RISK + WS-VELOCITY-RISK + WS-LOCATION-RISK + WS-MERCHANT-RISK + WS-BEHAVIORAL-RISK +
-117700 CUST-RISK-SCORE.                                                        
-117800 
-117900 2800-DETERMINE-ACTION.                                                  
-118000     EVALUATE TRUE WHEN WS-TOTAL-RISK-SCORE >= HIGH-RISK-THRESHOLD
-118100     MOVE 'Y' TO WS-FRAUD-DETECTED
-118200     ADD 1 TO WS-FRAUD-DETECTED-COUNT
-118300     ADD 1 TO WS-DECLINED-COUNT WHEN WS-TOTAL-RISK-SCORE >= MEDIUM-RISK-THRESHOLD
-118400     PERFORM 2810-MANUAL-REVIEW-REQUIRED WHEN OTHER
-118500     ADD 1 TO WS-APPROVED-COUNT
-118600 END-EVALUATE.                                                           
-118700 
-118800 2810-MANUAL-REVIEW-REQUIRED.                                            
-118900* Medium risk transactions require additional validation                 
-119000     IF RULE-08-TRIGGERED = 'Y' OR RULE-10-TRIGGERED = 'Y'
-119100     MOVE 'Y' TO WS-FRAUD-DETECTED
-119200     ADD 1 TO WS-FRAUD-DETECTED-COUNT
-119300     ELSE
-119400     ADD 1 TO WS-APPROVED-COUNT
-119500 END-IF.                                                                 
-119600 
-119700 2900-UPDATE-VELOCITY-DATA.                                              
-119800     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-119900     READ VELOCITY-FILE
-120000     IF WS-VELO-STATUS = '00'
-120100     ADD 1 TO VELO-TRANS-COUNT-1H
-120200     ADD 1 TO VELO-TRANS-COUNT-24H
-120300     ADD TRANS-AMOUNT TO VELO-AMOUNT-1H
-120400     ADD TRANS-AMOUNT TO VELO-AMOUNT-24H
-120500     MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-120600     REWRITE VELOCITY-RECORD
-120700     ELSE
-120800* Create new velocity record                                             
-120900     MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-121000     MOVE 1 TO VELO-TRANS-COUNT-1H
-121100     MOVE 1 TO VELO-TRANS-COUNT-24H
-121200     MOVE TRANS-AMOUNT TO VELO-AMOUNT-1H
-121300     MOVE TRANS-AMOUNT TO VELO-AMOUNT-24H
-121400     MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-121500     MOVE 1 TO VELO-LOCATION-COUNT
-121600     MOVE 1 TO VELO-MERCHANT-COUNT
-121700     WRITE VELOCITY-RECORD
-121800 END-IF.                                                                 
-121900 
-122000 3000-LOG-DECISION.                                                      
-122100     MOVE WS-CURRENT-TIMESTAMP TO FRAUD-TIMESTAMP
-122200     MOVE TRANS-ID TO FRAUD-TRANS-ID
-122300     MOVE TRANS-CARD-NUMBER TO FRAUD-CARD-NUMBER
-122400     MOVE WS-TOTAL-RISK-SCORE TO FRAUD-RISK-SCORE
-122500     MOVE TRANS-AMOUNT TO FRAUD-AMOUNT
-122600     MOVE MERCH-NAME TO FRAUD-MERCHANT
-122700     MOVE TRANS-LOCATION-ZIP TO FRAUD-LOCATION
-122800     MOVE 'SYSTEM' TO FRAUD-ANALYST-ID
-122900 
-123000     IF WS-FRAUD-DETECTED = 'Y'
-123100     MOVE 'FRAUD_DETECTED' TO FRAUD-REASON-CODE
-123200     MOVE ACTION-DECLINE TO FRAUD-ACTION-TAKEN
-123300     STRING 'RULES_TRIGGERED: ' RULE-01-TRIGGERED RULE-02-TRIGGERED RULE-03-TRIGGERED RULE-04-TRIGGERED RULE-05-TRIGGERED RULE-06-TRIGGERED RULE-07-TRIGGERED RULE-08-TRIGGERED RULE-09-TRIGGERED RULE-10-TRIGGERED DELIMITED BY SIZE INTO FRAUD-RULE-TRIGGERED
-123400     MOVE 'TRANSACTION_DECLINED' TO FRAUD-RESOLUTION
-123500     ELSE
-123600     MOVE 'CLEAN_TRANS' TO FRAUD-REASON-CODE
-123700     MOVE ACTION-APPROVE TO FRAUD-ACTION-TAKEN
-123800     MOVE 'NO_RULES_TRIGGERED' TO FRAUD-RULE-TRIGGERED
-123900     MOVE 'TRANSACTION_APPROVED' TO FRAUD-RESOLUTION
-124000     END-IF.
+108500     ADD 1 TO VELO-TRANS-COUNT-1H
+108600     ADD 1 TO VELO-TRANS-COUNT-24H
+108700     ADD WS-NORMALIZED-AMOUNT TO VELO-AMOUNT-1H
+108800     ADD WS-NORMALIZED-AMOUNT TO VELO-AMOUNT-24H
+108900     MOVE WS-CURRENT-TIMESTAMP(1:14) TO VELO-LAST-UPDATE
+109000     REWRITE VELOCITY-RECORD
+109100 END-IF.
+109200
+109300 3100-UPDATE-CUSTOMER-PROFILE SECTION.
+109400 3100-UPDATE-START.
+109500* Update customer's last transaction date and spending patterns
+109600     MOVE TRANS-DATE TO CUST-LAST-TRANS-DATE
+109700
+109800* Update fraud flag if high-risk transaction detected
+109900     IF WS-TOTAL-RISK-SCORE >= HIGH-RISK-THRESHOLD
+110000     MOVE 'Y' TO CUST-FRAUD-FLAG
+110100     END-IF
+110200
+110300* Recalculate average monthly spend (simplified) - these profile
+110400* fields are USD-denominated, so use the normalized amount.
+110500     IF CUST-AVG-MONTHLY-SPEND = ZERO
+110600     MOVE WS-NORMALIZED-AMOUNT TO CUST-AVG-MONTHLY-SPEND
+110700     ELSE
+110800     COMPUTE CUST-AVG-MONTHLY-SPEND =
+110900     (CUST-AVG-MONTHLY-SPEND * 0.9) + (WS-NORMALIZED-AMOUNT * 0.1)
+111000     END-IF
+111100
+111200* Update maximum daily spend if exceeded
+111300     IF WS-NORMALIZED-AMOUNT > CUST-MAX-DAILY-SPEND
+111400     MOVE WS-NORMALIZED-AMOUNT TO CUST-MAX-DAILY-SPEND
+111500     END-IF
+111600
+111700     REWRITE CUSTOMER-RECORD
+111800     IF WS-CUST-STATUS NOT = '00'
+111900     DISPLAY 'ERROR UPDATING CUSTOMER RECORD: ' WS-CUST-STATUS
+112000 END-IF.
+112100
+112200 3000-LOG-DECISION.
+112300     MOVE WS-CURRENT-TIMESTAMP TO FRAUD-TIMESTAMP
+112400     MOVE TRANS-ID TO FRAUD-TRANS-ID
+112500     MOVE TRANS-CARD-NUMBER TO FRAUD-CARD-NUMBER
+112600     MOVE WS-TOTAL-RISK-SCORE TO FRAUD-RISK-SCORE
+112700     MOVE TRANS-AMOUNT TO FRAUD-AMOUNT
+112800     MOVE MERCH-NAME TO FRAUD-MERCHANT
+112900     MOVE TRANS-LOCATION-ZIP TO FRAUD-LOCATION
+113000     MOVE 'SYSTEM' TO FRAUD-ANALYST-ID
+113100
+113200     IF WS-FRAUD-DETECTED = 'Y'
+113300     MOVE 'FRAUD_DETECTED' TO FRAUD-REASON-CODE
+113400     MOVE ACTION-DECLINE TO FRAUD-ACTION-TAKEN
+113500     STRING 'RULES_TRIGGERED: ' RULE-01-TRIGGERED
+113600     RULE-02-TRIGGERED RULE-03-TRIGGERED RULE-04-TRIGGERED
+113700     RULE-05-TRIGGERED RULE-06-TRIGGERED RULE-07-TRIGGERED
+113800     RULE-08-TRIGGERED RULE-09-TRIGGERED RULE-10-TRIGGERED
+113900     RULE-11-TRIGGERED
+114000     DELIMITED BY SIZE INTO FRAUD-RULE-TRIGGERED
+114100     MOVE 'TRANSACTION_DECLINED' TO FRAUD-RESOLUTION
+114200     ELSE
+114300     MOVE 'CLEAN_TRANS' TO FRAUD-REASON-CODE
+114400     MOVE ACTION-APPROVE TO FRAUD-ACTION-TAKEN
+114500     MOVE 'NO_RULES_TRIGGERED' TO FRAUD-RULE-TRIGGERED
+114600     MOVE 'TRANSACTION_APPROVED' TO FRAUD-RESOLUTION
+114700     DISPLAY 'RISK SCORE: ' WS-TOTAL-RISK-SCORE
+114800     END-IF
+114900
+115000     WRITE FRAUD-LOG-RECORD
+115100     IF WS-FRAUD-STATUS NOT = '00'
+115200     DISPLAY 'ERROR WRITING TO FRAUD LOG: ' WS-FRAUD-STATUS
+115300     END-IF
+115400
+115500     PERFORM 3020-TALLY-RULE-TRIGGERS.
+115600
+115700 3020-TALLY-RULE-TRIGGERS.
+115800* Keep a running breakdown of reason codes and rule hits for the
+115900* end-of-run summary report.
+116000     IF WS-FRAUD-DETECTED = 'Y'
+116100     ADD 1 TO WS-CNT-FRAUD-DETECTED
+116200     ELSE
+116300     ADD 1 TO WS-CNT-CLEAN-TRANS
+116400     END-IF
+116500     IF RULE-01-TRIGGERED = 'Y'
+116600     ADD 1 TO WS-CNT-RULE-01
+116700     END-IF
+116800     IF RULE-02-TRIGGERED = 'Y'
+116900     ADD 1 TO WS-CNT-RULE-02
+117000     END-IF
+117100     IF RULE-03-TRIGGERED = 'Y'
+117200     ADD 1 TO WS-CNT-RULE-03
+117300     END-IF
+117400     IF RULE-04-TRIGGERED = 'Y'
+117500     ADD 1 TO WS-CNT-RULE-04
+117600     END-IF
+117700     IF RULE-05-TRIGGERED = 'Y'
+117800     ADD 1 TO WS-CNT-RULE-05
+117900     END-IF
+118000     IF RULE-06-TRIGGERED = 'Y'
+118100     ADD 1 TO WS-CNT-RULE-06
+118200     END-IF
+118300     IF RULE-07-TRIGGERED = 'Y'
+118400     ADD 1 TO WS-CNT-RULE-07
+118500     END-IF
+118600     IF RULE-08-TRIGGERED = 'Y'
+118700     ADD 1 TO WS-CNT-RULE-08
+118800     END-IF
+118900     IF RULE-09-TRIGGERED = 'Y'
+119000     ADD 1 TO WS-CNT-RULE-09
+119100     END-IF
+119200     IF RULE-10-TRIGGERED = 'Y'
+119300     ADD 1 TO WS-CNT-RULE-10
+119400     END-IF
+119500     IF RULE-11-TRIGGERED = 'Y'
+119600     ADD 1 TO WS-CNT-RULE-11
+119700 END-IF.
+119800
+119900 4000-ADVANCED-ANALYTICS SECTION.
+120000 4000-ANALYTICS-START.
+120100* Advanced pattern recognition and machine learning scoring
+120200     PERFORM 4100-NEURAL-NETWORK-SCORING
+120300     PERFORM 4200-PATTERN-RECOGNITION
+120400     PERFORM 4300-BEHAVIORAL-BIOMETRICS
+120500     PERFORM 4400-CONSORTIUM-DATA-CHECK.
+120600
+120700 4100-NEURAL-NETWORK-SCORING.
+120800* Simulate neural network scoring based on transaction features
+120900     COMPUTE WS-WORK-AMOUNT = (WS-TRANSACTION-RISK * 0.25)
+121000     + (WS-VELOCITY-RISK * 0.20) + (WS-LOCATION-RISK * 0.15)
+121100     + (WS-MERCHANT-RISK * 0.20) + (WS-BEHAVIORAL-RISK * 0.20)
+121200
+121300* Apply non-linear transformation (sigmoid approximation)
+121400     IF WS-WORK-AMOUNT > 500
+121500     COMPUTE WS-WORK-AMOUNT = WS-WORK-AMOUNT * 1.5
+121600     ELSE
+121700     COMPUTE WS-WORK-AMOUNT = WS-WORK-AMOUNT * 0.8
+121800     END-IF
+121900
+122000     ADD WS-WORK-AMOUNT TO WS-TOTAL-RISK-SCORE.
+122100
+122200 4200-PATTERN-RECOGNITION.
+122300* Identify suspicious patterns in transaction sequences
+122400     IF VELO-TRANS-COUNT-1H > 3
+122500     PERFORM 4210-CHECK-ROUND-DOLLAR-PATTERN
+122600     PERFORM 4220-CHECK-ASCENDING-AMOUNT-PATTERN
+122700     PERFORM 4230-CHECK-TEST-TRANSACTION-PATTERN
+122800 END-IF.
+122900
+123000 4210-CHECK-ROUND-DOLLAR-PATTERN.
+123100* Detect round dollar amounts (potential card testing)
+123200     COMPUTE WS-WORK-AMOUNT =
+123300     TRANS-AMOUNT - FUNCTION INTEGER(TRANS-AMOUNT)
+123400     IF WS-WORK-AMOUNT = ZERO AND TRANS-AMOUNT <= 100.00
+123500     ADD 75 TO WS-TOTAL-RISK-SCORE
+123600 END-IF.
+123700
+123800 4220-CHECK-ASCENDING-AMOUNT-PATTERN.
+123900* This would normally check against recent transaction history
+124000* Simplified version checks if amount follows common test patterns
+124100     EVALUATE TRANS-AMOUNT
+124200     WHEN 1.00 WHEN 5.00 WHEN 10.00 WHEN 25.00
+124300     IF VELO-TRANS-COUNT-1H > 2
+124400     ADD 100 TO WS-TOTAL-RISK-SCORE
+124500     END-IF
+124600 END-EVALUATE.
+124700
+124800 4230-CHECK-TEST-TRANSACTION-PATTERN.
+124900* Detect rapid small transactions followed by large ones
+125000     IF TRANS-AMOUNT < 50.00 AND VELO-TRANS-COUNT-1H > 5
+125100     ADD 150 TO WS-TOTAL-RISK-SCORE
+125200 END-IF.
+125300
+125400 4300-BEHAVIORAL-BIOMETRICS.
+125500* Simulate behavioral analysis based on transaction timing
+125600     PERFORM 4310-ANALYZE-TYPING-PATTERNS
+125700     PERFORM 4320-ANALYZE-DEVICE-FINGERPRINT
+125800     PERFORM 4330-ANALYZE-SESSION-BEHAVIOR.
+125900
+126000 4310-ANALYZE-TYPING-PATTERNS.
+126100* In real implementation, this would analyze keystroke dynamics
+126200* Simplified: flag transactions during unusual hours
+126300     IF TRANS-TIME < 050000 OR TRANS-TIME > 230000
+126400     IF TRANS-CHANNEL = 'ONL'
+126500     ADD 50 TO WS-TOTAL-RISK-SCORE
+126600     END-IF
+126700 END-IF.
+126800
+126900 4320-ANALYZE-DEVICE-FINGERPRINT.
+127000* Simplified device risk assessment
+127100     IF TRANS-POS-ENTRY = '90'
+127200     IF TRANS-AMOUNT > 200.00
+127300     ADD 25 TO WS-TOTAL-RISK-SCORE
+127400     END-IF
+127500     END-IF
+127600
+127700     IF TRANS-CHIP-STATUS = 'N' AND TRANS-AMOUNT > 100.00
+127800     ADD 40 TO WS-TOTAL-RISK-SCORE
+127900 END-IF.
+128000
+128100 4330-ANALYZE-SESSION-BEHAVIOR.
+128200* Check for suspicious session patterns
+128300     IF TRANS-CHANNEL = 'ONL'
+128400     IF VELO-MERCHANT-COUNT > 3
+128500     ADD 60 TO WS-TOTAL-RISK-SCORE
+128600     END-IF
+128700 END-IF.
+128800
+128900 4400-CONSORTIUM-DATA-CHECK.
+129000* Simulate cross-bank fraud consortium data check
+129100     IF CUST-RISK-SCORE > 750
+129200     PERFORM 4410-CHECK-INDUSTRY-BLACKLIST
+129300     PERFORM 4420-CHECK-VELOCITY-CONSORTIUM
+129400 END-IF.
+129500
+129600 4410-CHECK-INDUSTRY-BLACKLIST.
+129700* In production, this would check against shared fraud databases
+129800     IF MERCH-FRAUD-RATE > 5.00
+129900     ADD 100 TO WS-TOTAL-RISK-SCORE
+130000 END-IF.
+130100
+130200 4420-CHECK-VELOCITY-CONSORTIUM.
+130300* Check if card appears in recent consortium alerts
+130400     IF VELO-TRANS-COUNT-24H > 30
+130500     ADD 125 TO WS-TOTAL-RISK-SCORE
+130600 END-IF.
+130700
+130800 5000-REAL-TIME-SCORING SECTION.
+130900 5000-SCORING-START.
+131000* Real-time risk scoring with multiple model ensemble
+131100     PERFORM 5100-GRADIENT-BOOSTING-MODEL
+131200     PERFORM 5200-RANDOM-FOREST-MODEL
+131300     PERFORM 5300-LOGISTIC-REGRESSION-MODEL
+131400     PERFORM 5400-ENSEMBLE-SCORING.
+131500
+131600 5100-GRADIENT-BOOSTING-MODEL.
+131700* Simulate gradient boosting decision tree scoring. A customer's
+131800* first-ever transaction still has CUST-AVG-MONTHLY-SPEND at zero
+131900* (3100 has not seeded it yet), so guard the division the same way
+132000* 3100 guards its own use of this field.
+132100     IF CUST-AVG-MONTHLY-SPEND = ZERO
+132200     MOVE ZERO TO WS-WORK-AMOUNT
+132300     ELSE
+132400     COMPUTE WS-WORK-AMOUNT =
+132500     (WS-NORMALIZED-AMOUNT / CUST-AVG-MONTHLY-SPEND) * 100
+132600     END-IF
+132700
+132800     EVALUATE TRUE WHEN WS-WORK-AMOUNT > 500
+132900     ADD 200 TO WS-TOTAL-RISK-SCORE WHEN WS-WORK-AMOUNT > 300
+133000     ADD 150 TO WS-TOTAL-RISK-SCORE WHEN WS-WORK-AMOUNT > 200
+133100     ADD 100 TO WS-TOTAL-RISK-SCORE WHEN WS-WORK-AMOUNT > 150
+133200     ADD 75 TO WS-TOTAL-RISK-SCORE
+133300 END-EVALUATE.
+133400
+133500 5200-RANDOM-FOREST-MODEL.
+133600* Simulate random forest ensemble
+133700     COMPUTE WS-WORK-AMOUNT =
+133800     WS-VELOCITY-RISK + WS-LOCATION-RISK + WS-MERCHANT-RISK
+133900
+134000     IF WS-WORK-AMOUNT > 400
+134100     ADD 175 TO WS-TOTAL-RISK-SCORE
+134200     ELSE IF WS-WORK-AMOUNT > 200
+134300     ADD 100 TO WS-TOTAL-RISK-SCORE
+134400     ELSE IF WS-WORK-AMOUNT > 100
+134500     ADD 50 TO WS-TOTAL-RISK-SCORE
+134600 END-IF.
+134700
+134800 5300-LOGISTIC-REGRESSION-MODEL.
+134900* Simulate logistic regression probability scoring
+135000     COMPUTE WS-WORK-AMOUNT = (WS-BEHAVIORAL-RISK * 1.2)
+135100     + (WS-TRANSACTION-RISK * 1.1) + (MERCH-RISK-LEVEL * 0.8)
+135200
+135300     IF WS-WORK-AMOUNT > 300
+135400     ADD 125 TO WS-TOTAL-RISK-SCORE
+135500 END-IF.
+135600
+135700 5400-ENSEMBLE-SCORING.
+135800* Combine multiple model outputs with weighted averaging
+135900     COMPUTE WS-TOTAL-RISK-SCORE = WS-TOTAL-RISK-SCORE * 0.85
+136000
+136100* Apply final adjustments based on business rules
+136200     IF CUST-FRAUD-FLAG = 'Y'
+136300     COMPUTE WS-TOTAL-RISK-SCORE = WS-TOTAL-RISK-SCORE * 1.3
+136400     END-IF
+136500
+136600     IF WS-TOTAL-RISK-SCORE > 999
+136700     MOVE 999 TO WS-TOTAL-RISK-SCORE
+136800 END-IF.
+136900
+137000 6000-CASE-MANAGEMENT SECTION.
+137100 6000-CASE-START.
+137200* Create fraud cases for investigation
+137300     IF WS-FRAUD-DETECTED = 'Y'
+137400     PERFORM 6100-CREATE-FRAUD-CASE
+137500     PERFORM 6200-ASSIGN-CASE-PRIORITY
+137600     PERFORM 6300-NOTIFY-FRAUD-TEAM
+137700 END-IF.
+137800
+137900 6100-CREATE-FRAUD-CASE.
+138000* Generate unique case ID and initialize case record
+138100     COMPUTE WS-CASE-NUMBER = TRANS-ID + 10000000
+138200     MOVE WS-CASE-NUMBER TO CASE-NUMBER
+138300     MOVE TRANS-ID TO CASE-TRANS-ID
+138400     MOVE TRANS-CARD-NUMBER TO CASE-CARD-NUMBER
+138500     MOVE WS-TOTAL-RISK-SCORE TO CASE-RISK-SCORE
+138600     MOVE TRANS-AMOUNT TO CASE-AMOUNT
+138700     MOVE WS-CURRENT-TIMESTAMP TO CASE-OPEN-TIMESTAMP
+138800     MOVE 'OPEN' TO CASE-STATUS
+138900     MOVE 'OPEN_FOR_REVIEW' TO CASE-RESOLUTION.
+139000
+139100 6200-ASSIGN-CASE-PRIORITY.
+139200* Assign investigation priority based on risk score and amount
+139300     EVALUATE TRUE
+139400     WHEN WS-TOTAL-RISK-SCORE >= 900
+139500     AND WS-NORMALIZED-AMOUNT > 5000.00
+139600     MOVE 'CRITICAL' TO WS-CASE-PRIORITY
+139700     WHEN WS-TOTAL-RISK-SCORE >= 800
+139800     MOVE 'HIGH' TO WS-CASE-PRIORITY
+139900     WHEN WS-TOTAL-RISK-SCORE >= 600
+140000     MOVE 'MEDIUM' TO WS-CASE-PRIORITY
+140100     WHEN OTHER
+140200     MOVE 'LOW' TO WS-CASE-PRIORITY
+140300     END-EVALUATE
+140400     MOVE WS-CASE-PRIORITY TO CASE-PRIORITY
+140500
+140600* Route the case to the analyst pool that owns this priority tier
+140700     EVALUATE WS-CASE-PRIORITY
+140800     WHEN 'CRITICAL'
+140900     MOVE 'FRAUDTM01' TO WS-CASE-ANALYST
+141000     WHEN 'HIGH'
+141100     MOVE 'FRAUDTM02' TO WS-CASE-ANALYST
+141200     WHEN 'MEDIUM'
+141300     MOVE 'FRAUDTM03' TO WS-CASE-ANALYST
+141400     WHEN OTHER
+141500     MOVE 'FRAUDTM04' TO WS-CASE-ANALYST
+141600     END-EVALUATE
+141700     MOVE WS-CASE-ANALYST TO CASE-ASSIGNED-ANALYST
+141800
+141900     WRITE CASE-RECORD
+142000     IF WS-CASE-STATUS NOT = '00'
+142100     DISPLAY 'ERROR WRITING CASE RECORD: ' WS-CASE-STATUS
+142200     END-IF.
+142300
+142400 6300-NOTIFY-FRAUD-TEAM.
+142500* In production, this would send alerts to fraud analysts
+142600     IF WS-TOTAL-RISK-SCORE >= 900
+142700     DISPLAY 'CRITICAL FRAUD ALERT - CASE: ' WS-CASE-NUMBER
+142800     DISPLAY 'CARD: ' TRANS-CARD-NUMBER
+142900     DISPLAY 'AMOUNT: ' TRANS-AMOUNT
+143000     END-IF
+143100     PERFORM 6310-SEND-CUSTOMER-NOTIFICATION.
+143200
+143300 6310-SEND-CUSTOMER-NOTIFICATION.
+143400* Queue an outbound alert keyed off this fraud case for the
+143500* downstream SMS/email gateway to reach the customer directly.
+143600     MOVE WS-CURRENT-TIMESTAMP TO NOTIF-TIMESTAMP
+143700     MOVE FRAUD-TRANS-ID TO NOTIF-TRANS-ID
+143800     MOVE FRAUD-CARD-NUMBER TO NOTIF-CARD-NUMBER
+143900     MOVE CUST-PHONE-NUMBER TO NOTIF-PHONE-NUMBER
+144000     MOVE CUST-EMAIL TO NOTIF-EMAIL
+144100     MOVE WS-TOTAL-RISK-SCORE TO NOTIF-RISK-SCORE
+144200     WRITE NOTIFICATION-RECORD
+144300     IF WS-NOTIF-STATUS NOT = '00'
+144400     DISPLAY 'ERROR WRITING NOTIFICATION RECORD: ' WS-NOTIF-STATUS
+144500 END-IF.
+144600
+144700 7000-REPORTING-ANALYTICS SECTION.
+144800 7000-REPORTING-START.
+144900* Generate real-time fraud statistics
+145000     PERFORM 7100-CALCULATE-FRAUD-RATES
+145100     PERFORM 7200-UPDATE-PERFORMANCE-METRICS
+145200     PERFORM 7300-GENERATE-ALERTS.
+145300
+145400 7100-CALCULATE-FRAUD-RATES.
+145500     IF WS-TRANSACTIONS-PROCESSED > 0
+145600     COMPUTE WS-WORK-AMOUNT =
+145700     (WS-FRAUD-DETECTED-COUNT / WS-TRANSACTIONS-PROCESSED) * 100
+145800
+145900     IF FUNCTION MOD(WS-TRANSACTIONS-PROCESSED, 5000) = 0
+146000     DISPLAY 'FRAUD DETECTION RATE: ' WS-WORK-AMOUNT '%'
+146100     DISPLAY 'TOTAL PROCESSED: ' WS-TRANSACTIONS-PROCESSED
+146200     DISPLAY 'FRAUD DETECTED: ' WS-FRAUD-DETECTED-COUNT
+146300     DISPLAY 'APPROVED: ' WS-APPROVED-COUNT
+146400     DISPLAY 'DECLINED: ' WS-DECLINED-COUNT
+146500     END-IF
+146600 END-IF.
+146700
+146800 7200-UPDATE-PERFORMANCE-METRICS.
+146900* Calculate system performance indicators
+147000     COMPUTE WS-WORK-AMOUNT =
+147100     WS-APPROVED-COUNT + WS-DECLINED-COUNT
+147200
+147300     IF WS-WORK-AMOUNT > 0
+147400     COMPUTE WS-WORK-AMOUNT = (WS-APPROVED-COUNT / WS-WORK-AMOUNT)
+147500     * 100
+147600 END-IF.
+147700
+147800 7300-GENERATE-ALERTS.
+147900* Generate system alerts based on processing patterns
+148000     IF WS-FRAUD-DETECTED-COUNT >
+148100     (WS-TRANSACTIONS-PROCESSED * 0.05)
+148200     DISPLAY 'HIGH FRAUD RATE ALERT - INVESTIGATE PATTERNS'
+148300     END-IF
+148400
+148500     IF WS-DECLINED-COUNT > (WS-TRANSACTIONS-PROCESSED * 0.10)
+148600     DISPLAY 'HIGH DECLINE RATE ALERT - CHECK THRESHOLDS'
+148700 END-IF.
+148800
+148900 8000-CLEANUP-VELOCITY SECTION.
+149000 8000-CLEANUP-START.
+149100* Clean up old velocity data to maintain performance
+149200     PERFORM 8100-PURGE-OLD-VELOCITY
+149300     PERFORM 8200-ARCHIVE-OLD-LOGS.
+149400
+149500 8100-PURGE-OLD-VELOCITY.
+149600* Remove velocity records whose rolling windows have fully
+149700* aged out, so the file does not grow without bound.
+149800     MOVE 'N' TO WS-VELO-EOF-FLAG
+149900     MOVE ZERO TO WS-VELO-PURGE-COUNT
+150000     MOVE ZERO TO VELO-CARD-NUMBER
+150100     START VELOCITY-FILE KEY IS NOT LESS THAN VELO-CARD-NUMBER
+150200     INVALID KEY
+150300     SET VELO-EOF-REACHED TO TRUE
+150400     END-START
+150500     IF NOT VELO-EOF-REACHED
+150600     PERFORM 8110-READ-NEXT-VELOCITY
+150700     END-IF
+150800     PERFORM UNTIL VELO-EOF-REACHED
+150900     PERFORM 2622-AGE-VELOCITY-WINDOW
+151000     IF VELO-TRANS-COUNT-1H = 0 AND VELO-TRANS-COUNT-24H = 0
+151100     DELETE VELOCITY-FILE RECORD
+151200     ADD 1 TO WS-VELO-PURGE-COUNT
+151300     ELSE
+151400     REWRITE VELOCITY-RECORD
+151500     END-IF
+151600     PERFORM 8110-READ-NEXT-VELOCITY
+151700     END-PERFORM
+151800     DISPLAY 'VELOCITY DATA CLEANUP COMPLETED - PURGED: '
+151900     WS-VELO-PURGE-COUNT.
+152000
+152100 8110-READ-NEXT-VELOCITY.
+152200     READ VELOCITY-FILE NEXT RECORD
+152300     AT END
+152400     SET VELO-EOF-REACHED TO TRUE
+152500 END-READ.
+152600
+152700 8200-ARCHIVE-OLD-LOGS.
+152800* Archive fraud logs older than specified retention period
+152900     DISPLAY 'LOG ARCHIVAL COMPLETED'.
+153000
+153100 9000-FINALIZE-PROGRAM SECTION.
+153200 9000-FINALIZE-START.
+153300     PERFORM 9050-PROCESS-ANALYST-FEEDBACK
+153400     PERFORM 8000-CLEANUP-VELOCITY
+153500     PERFORM 9150-WRITE-SUMMARY-REPORT
+153600     PERFORM 9060-CLEAR-CHECKPOINT
+153700     PERFORM 9100-CLOSE-FILES
+153800     PERFORM 9200-DISPLAY-FINAL-STATS
+153900     DISPLAY 'FRAUD MANAGEMENT SYSTEM - PROCESSING COMPLETED'.
+154000
+154100 9060-CLEAR-CHECKPOINT.
+154200* We reached end of file cleanly - drop the checkpoint so the
+154300* next run starts from the beginning of the transaction file.
+154400     MOVE '1' TO CKPT-KEY
+154500     DELETE CHECKPOINT-FILE RECORD.
+154600
+154700 9050-PROCESS-ANALYST-FEEDBACK.
+154800* Analysts clear false positives by dropping disposition records
+154900* into the feedback file between runs - fold their verdicts back
+155000* into the customer risk score and the case record before we
+155100* report final statistics.
+155200     OPEN INPUT ANALYST-FEEDBACK-FILE
+155300     IF WS-FEEDBACK-STATUS NOT = '00'
+155400     DISPLAY 'NO ANALYST FEEDBACK FILE PRESENT THIS RUN'
+155500     ELSE
+155600     MOVE 'N' TO WS-FEEDBACK-EOF-FLAG
+155700     PERFORM 9051-READ-FEEDBACK-RECORD
+155800     PERFORM UNTIL FEEDBACK-EOF-REACHED
+155900     PERFORM 9052-APPLY-FEEDBACK
+156000     PERFORM 9051-READ-FEEDBACK-RECORD
+156100     END-PERFORM
+156200     CLOSE ANALYST-FEEDBACK-FILE
+156300 END-IF.
+156400
+156500 9051-READ-FEEDBACK-RECORD.
+156600     READ ANALYST-FEEDBACK-FILE
+156700     AT END
+156800     SET FEEDBACK-EOF-REACHED TO TRUE
+156900 END-READ.
+157000
+157100 9052-APPLY-FEEDBACK.
+157200     MOVE 'N' TO WS-FEEDBACK-FOUND-FLAG
+157300     MOVE FDBK-CASE-NUMBER TO CASE-NUMBER
+157400     READ CASE-FILE
+157500     IF WS-CASE-STATUS = '00'
+157600     SET FEEDBACK-CASE-FOUND TO TRUE
+157700     END-IF
+157800
+157900     IF FDBK-DISPOSITION = 'FALSE_POSITIVE'
+158000     ADD 1 TO WS-FALSE-POSITIVE-COUNT
+158100     MOVE FDBK-CARD-NUMBER TO CUST-CARD-NUMBER
+158200     READ CUSTOMER-FILE
+158300     IF WS-CUST-STATUS = '00'
+158400     IF CUST-RISK-SCORE > FALSE-POSITIVE-DECREMENT
+158500     SUBTRACT FALSE-POSITIVE-DECREMENT FROM CUST-RISK-SCORE
+158600     ELSE
+158700     MOVE ZERO TO CUST-RISK-SCORE
+158800     END-IF
+158900     MOVE 'N' TO CUST-FRAUD-FLAG
+159000     REWRITE CUSTOMER-RECORD
+159100     END-IF
+159200     IF FEEDBACK-CASE-FOUND
+159300     MOVE 'CLOSED' TO CASE-STATUS
+159400     MOVE 'CLEARED_FALSE_POSITIVE' TO CASE-RESOLUTION
+159500     MOVE FDBK-ANALYST-ID TO CASE-ASSIGNED-ANALYST
+159600     REWRITE CASE-RECORD
+159700     END-IF
+159800     ELSE
+159900     IF FEEDBACK-CASE-FOUND
+160000     MOVE 'CLOSED' TO CASE-STATUS
+160100     MOVE 'CONFIRMED_FRAUD' TO CASE-RESOLUTION
+160200     MOVE FDBK-ANALYST-ID TO CASE-ASSIGNED-ANALYST
+160300     REWRITE CASE-RECORD
+160400     END-IF
+160500 END-IF.
+160600
+160700 9100-CLOSE-FILES.
+160800     CLOSE TRANSACTION-FILE
+160900     CLOSE CUSTOMER-FILE
+161000     CLOSE MERCHANT-FILE
+161100     CLOSE FRAUD-LOG
+161200     CLOSE VELOCITY-FILE
+161300     CLOSE CASE-FILE
+161400     CLOSE CHECKPOINT-FILE
+161500     CLOSE MERCHANT-EXCEPTION-FILE
+161600     CLOSE NOTIFICATION-FILE.
+161700
+161800 9150-WRITE-SUMMARY-REPORT.
+161900* Persist one summary report per run - overall counts, the
+162000* reason-code breakdown and the rule trigger breakdown - so
+162100* management reporting does not depend on re-scanning FRAUDLOG.
+162200     OPEN OUTPUT FRAUD-SUMMARY-REPORT
+162300     IF WS-SUMMARY-STATUS NOT = '00'
+162400     DISPLAY 'ERROR OPENING SUMMARY REPORT: ' WS-SUMMARY-STATUS
+162500     ELSE
+162600     MOVE 'TOTAL TRANSACTIONS PROCESSED' TO RPT-LABEL
+162700     MOVE WS-TRANSACTIONS-PROCESSED TO RPT-COUNT
+162800     MOVE ZERO TO RPT-PERCENT
+162900     WRITE SUMMARY-REPORT-RECORD
+163000
+163100* Approval rate, computed the same way as 9200/7100.
+163200     MOVE 'TRANSACTIONS APPROVED' TO RPT-LABEL
+163300     MOVE WS-APPROVED-COUNT TO RPT-COUNT
+163400     IF WS-TRANSACTIONS-PROCESSED > 0
+163500     COMPUTE RPT-PERCENT ROUNDED =
+163600     (WS-APPROVED-COUNT / WS-TRANSACTIONS-PROCESSED) * 100
+163700     ELSE
+163800     MOVE ZERO TO RPT-PERCENT
+163900     END-IF
+164000     WRITE SUMMARY-REPORT-RECORD
+164100
+164200     MOVE 'TRANSACTIONS DECLINED' TO RPT-LABEL
+164300     MOVE WS-DECLINED-COUNT TO RPT-COUNT
+164400     MOVE ZERO TO RPT-PERCENT
+164500     WRITE SUMMARY-REPORT-RECORD
+164600
+164700     MOVE 'FALSE POSITIVES CLEARED' TO RPT-LABEL
+164800     MOVE WS-FALSE-POSITIVE-COUNT TO RPT-COUNT
+164900     MOVE ZERO TO RPT-PERCENT
+165000     WRITE SUMMARY-REPORT-RECORD
+165100
+165200* Fraud detection rate, computed the same way as 9200/7100.
+165300     MOVE 'REASON CODE: FRAUD_DETECTED' TO RPT-LABEL
+165400     MOVE WS-CNT-FRAUD-DETECTED TO RPT-COUNT
+165500     IF WS-TRANSACTIONS-PROCESSED > 0
+165600     COMPUTE RPT-PERCENT ROUNDED =
+165700     (WS-CNT-FRAUD-DETECTED / WS-TRANSACTIONS-PROCESSED) * 100
+165800     ELSE
+165900     MOVE ZERO TO RPT-PERCENT
+166000     END-IF
+166100     WRITE SUMMARY-REPORT-RECORD
+166200
+166300     MOVE 'REASON CODE: CLEAN_TRANS' TO RPT-LABEL
+166400     MOVE WS-CNT-CLEAN-TRANS TO RPT-COUNT
+166500     MOVE ZERO TO RPT-PERCENT
+166600     WRITE SUMMARY-REPORT-RECORD
+166700
+166800     PERFORM 9151-WRITE-RULE-COUNTS
+166900     CLOSE FRAUD-SUMMARY-REPORT
+167000 END-IF.
+167100
+167200 9151-WRITE-RULE-COUNTS.
+167300     MOVE ZERO TO RPT-PERCENT
+167400     MOVE 'RULE-01 HIGH AMOUNT' TO RPT-LABEL
+167500     MOVE WS-CNT-RULE-01 TO RPT-COUNT
+167600     WRITE SUMMARY-REPORT-RECORD
+167700
+167800     MOVE 'RULE-02 VELOCITY' TO RPT-LABEL
+167900     MOVE WS-CNT-RULE-02 TO RPT-COUNT
+168000     WRITE SUMMARY-REPORT-RECORD
+168100
+168200     MOVE 'RULE-03 LOCATION VARIANCE' TO RPT-LABEL
+168300     MOVE WS-CNT-RULE-03 TO RPT-COUNT
+168400     WRITE SUMMARY-REPORT-RECORD
+168500
+168600     MOVE 'RULE-04 MERCHANT RISK' TO RPT-LABEL
+168700     MOVE WS-CNT-RULE-04 TO RPT-COUNT
+168800     WRITE SUMMARY-REPORT-RECORD
+168900
+169000     MOVE 'RULE-05 TIME PATTERN' TO RPT-LABEL
+169100     MOVE WS-CNT-RULE-05 TO RPT-COUNT
+169200     WRITE SUMMARY-REPORT-RECORD
+169300
+169400     MOVE 'RULE-06 CARD NOT PRESENT' TO RPT-LABEL
+169500     MOVE WS-CNT-RULE-06 TO RPT-COUNT
+169600     WRITE SUMMARY-REPORT-RECORD
+169700
+169800     MOVE 'RULE-07 SUSPICIOUS CATEGORY' TO RPT-LABEL
+169900     MOVE WS-CNT-RULE-07 TO RPT-COUNT
+170000     WRITE SUMMARY-REPORT-RECORD
+170100
+170200     MOVE 'RULE-08 CUSTOMER BEHAVIOR' TO RPT-LABEL
+170300     MOVE WS-CNT-RULE-08 TO RPT-COUNT
+170400     WRITE SUMMARY-REPORT-RECORD
+170500
+170600     MOVE 'RULE-09 NEW ACCOUNT' TO RPT-LABEL
+170700     MOVE WS-CNT-RULE-09 TO RPT-COUNT
+170800     WRITE SUMMARY-REPORT-RECORD
+170900
+171000     MOVE 'RULE-10 CROSS VALIDATION' TO RPT-LABEL
+171100     MOVE WS-CNT-RULE-10 TO RPT-COUNT
+171200     WRITE SUMMARY-REPORT-RECORD
+171300
+171400     MOVE 'RULE-11 CURRENCY MISMATCH' TO RPT-LABEL
+171500     MOVE WS-CNT-RULE-11 TO RPT-COUNT
+171600     WRITE SUMMARY-REPORT-RECORD.
+171700
+171800 9200-DISPLAY-FINAL-STATS.
+171900     DISPLAY ' '
+172000     DISPLAY '=========================================='
+172100     DISPLAY 'FINAL PROCESSING STATISTICS'
+172200     DISPLAY '=========================================='
+172300     DISPLAY 'TOTAL TRANSACTIONS PROCESSED: '
+172400     WS-TRANSACTIONS-PROCESSED
+172500     DISPLAY 'FRAUD CASES DETECTED: ' WS-FRAUD-DETECTED-COUNT
+172600     DISPLAY 'TRANSACTIONS APPROVED: ' WS-APPROVED-COUNT
+172700     DISPLAY 'TRANSACTIONS DECLINED: ' WS-DECLINED-COUNT
+172800
+172900     IF WS-TRANSACTIONS-PROCESSED > 0
+173000     COMPUTE WS-WORK-AMOUNT =
+173100     (WS-FRAUD-DETECTED-COUNT / WS-TRANSACTIONS-PROCESSED) * 100
+173200     DISPLAY 'FRAUD DETECTION RATE: ' WS-WORK-AMOUNT '%'
+173300
+173400     COMPUTE WS-WORK-AMOUNT =
+173500     (WS-APPROVED-COUNT / WS-TRANSACTIONS-PROCESSED) * 100
+173600     DISPLAY 'APPROVAL RATE: ' WS-WORK-AMOUNT '%'
+173700     END-IF
+173800
+173900     DISPLAY '=========================================='.
+174000
+174100* END OF FRAUD-MGMT-SYSTEM PROGRAM
